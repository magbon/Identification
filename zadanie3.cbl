@@ -1,15 +1,167 @@
-* wczyta liczbę całkowitą i wypisze, czy jest ona parzysta czy nieparzysta
+*> wczyta liczbę całkowitą i wypisze, czy jest ona parzysta czy nieparzysta
 IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
+PROGRAM-ID. ZADANIE3.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*>  Parity checks now run against signed account-adjustment figures
+*>  (see B-CLASSIFY), which is a different input domain from
+*>  zadanie1's unsigned two-digit sensor readings -- so this no
+*>  longer shares zadanie1's TRANSIN file/layout and reads its own
+*>  signed extract instead.
+    SELECT TRANS-IN ASSIGN TO "PARCHKIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANS-STATUS.
+    SELECT PARITY-OUT ASSIGN TO "PARITOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OUT-STATUS.
+    SELECT COUNTS-OUT ASSIGN TO "PARCNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CNTS-STATUS.
+*>  Common fixed-format extract shared with zadanie1 (threshold) and
+*>  zadanie2 (sign) for a downstream identification/matching system.
+*>  Zadanie1 runs first in the suite and creates this file fresh each
+*>  day; this program appends to it.
+    SELECT ID-EXTRACT ASSIGN TO "IDXTRACT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-IDX-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  TRANS-IN
+    RECORDING MODE IS F.
+01  TRANS-REC.
+    05  TRANS-X             PIC S9(9).
+FD  PARITY-OUT
+    RECORDING MODE IS F.
+01  PARITY-REC.
+    05  PO-X                PIC -(8)9.
+    05  PO-SEP              PIC X.
+    05  PO-FLAG             PIC X(12).
+FD  COUNTS-OUT
+    RECORDING MODE IS F.
+01  PAR-CNT-REC.
+    05  PAR-EVEN-CNT        PIC 9(6).
+    05  PAR-ODD-CNT         PIC 9(6).
+    05  PAR-TOTAL-CNT       PIC 9(6).
+FD  ID-EXTRACT
+    RECORDING MODE IS F.
+01  IDX-REC.
+    05  IDX-SOURCE          PIC X(8).
+    05  IDX-SEP1            PIC X.
+    05  IDX-KEY             PIC X(10).
+    05  IDX-SEP2            PIC X.
+    05  IDX-VALUE           PIC -(9)9.
+    05  IDX-SEP3            PIC X.
+    05  IDX-VERDICT         PIC X(20).
+    05  IDX-SEP4            PIC X.
+    05  IDX-RUN-DATE        PIC 9(8).
     WORKING-STORAGE SECTION.
-        77 X PIC 99.
-       
+        77 X PIC S9(9).
         77 Z PIC 9.
+        77 WS-TRANS-STATUS  PIC XX.
+        77 WS-OUT-STATUS    PIC XX.
+        77 WS-CNTS-STATUS   PIC XX.
+        77 WS-IDX-STATUS    PIC XX.
+        77 WS-EOF-SW        PIC X VALUE "N".
+            88 WS-EOF               VALUE "Y".
+        77 WS-EVEN-CNT      PIC 9(6) VALUE 0.
+        77 WS-ODD-CNT       PIC 9(6) VALUE 0.
+        77 WS-TOTAL-CNT     PIC 9(6) VALUE 0.
+        77 WS-RUN-ID        PIC 9(8).
+        77 WS-RUN-TIME      PIC 9(8).
+        77 WS-ERR-MSG       PIC X(60).
+        77 WS-ERR-RC        PIC 9(4).
 PROCEDURE DIVISION.
-    SET X TO 19.
- 
-    SET Z TO FUNCTION MOD ( X, 2)
-* FUNCTION MOD (X,2) out of standards rather not used 
-    DISPLAY "X mod 2  = "Z.
-STOP RUN.
\ No newline at end of file
+    PERFORM A-RUN-HEADER.
+    OPEN INPUT TRANS-IN.
+    IF WS-TRANS-STATUS NOT = "00"
+        STRING "TRANS-IN OPEN FAILED, STATUS " WS-TRANS-STATUS
+            DELIMITED BY SIZE INTO WS-ERR-MSG
+        MOVE 1001 TO WS-ERR-RC
+        CALL "ERRHAND" USING "ZADANIE3" WS-ERR-MSG "A" WS-ERR-RC
+    END-IF.
+    OPEN OUTPUT PARITY-OUT.
+    OPEN OUTPUT COUNTS-OUT.
+    PERFORM A-OPEN-EXTRACT.
+
+    PERFORM UNTIL WS-EOF
+        READ TRANS-IN
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                MOVE TRANS-X TO X
+                PERFORM B-CLASSIFY
+        END-READ
+    END-PERFORM.
+
+    DISPLAY "EVEN COUNT : " WS-EVEN-CNT.
+    DISPLAY "ODD COUNT  : " WS-ODD-CNT.
+    PERFORM C-WRITE-COUNTS.
+
+    CLOSE TRANS-IN.
+    CLOSE PARITY-OUT.
+    CLOSE COUNTS-OUT.
+    CLOSE ID-EXTRACT.
+    GOBACK.
+
+A-OPEN-EXTRACT.
+*>  Zadanie1 creates IDXTRACT fresh each day; this program appends to
+*>  whatever zadanie1 (and, if it ran, zadanie2) already wrote. OPEN
+*>  EXTEND fails with a not-found status the very first time, which
+*>  falls back to OPEN OUTPUT so this program still works on its own.
+    OPEN EXTEND ID-EXTRACT.
+    IF WS-IDX-STATUS NOT = "00"
+        OPEN OUTPUT ID-EXTRACT
+    END-IF.
+
+A-RUN-HEADER.
+*>  Tags this run's console output with a run-id and timestamp so
+*>  several jobs' SYSOUT can still be told apart once bundled together.
+    ACCEPT WS-RUN-ID FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    DISPLAY "===== ZADANIE3 RUN-ID " WS-RUN-ID "-" WS-RUN-TIME
+        " =====".
+    CALL "RUNLOG" USING "ZADANIE3" WS-RUN-ID WS-RUN-TIME.
+
+B-CLASSIFY.
+*> FUNCTION MOD (X,2) out of standards rather not used
+*>  FUNCTION MOD's result takes the sign of the divisor (2, here
+*>  always positive), so Z comes back 0 or 1 regardless of whether
+*>  X itself is negative -- the even/odd test below needs no
+*>  separate negative-number case.
+    SET Z TO FUNCTION MOD ( X, 2).
+    MOVE X TO PO-X.
+    MOVE SPACE TO PO-SEP.
+    IF Z = 0
+        DISPLAY "X mod 2  = " Z
+        MOVE "PARZYSTA" TO PO-FLAG
+        ADD 1 TO WS-EVEN-CNT
+    ELSE
+        DISPLAY "X mod 2  = " Z
+        MOVE "NIEPARZYSTA" TO PO-FLAG
+        ADD 1 TO WS-ODD-CNT
+    END-IF.
+    ADD 1 TO WS-TOTAL-CNT.
+    WRITE PARITY-REC.
+    MOVE "ZADANIE3" TO IDX-SOURCE.
+    MOVE SPACE TO IDX-SEP1.
+    MOVE SPACES TO IDX-KEY.
+    MOVE SPACE TO IDX-SEP2.
+    MOVE X TO IDX-VALUE.
+    MOVE SPACE TO IDX-SEP3.
+    IF Z = 0
+        MOVE "EVEN" TO IDX-VERDICT
+    ELSE
+        MOVE "ODD" TO IDX-VERDICT
+    END-IF.
+    MOVE SPACE TO IDX-SEP4.
+    MOVE WS-RUN-ID TO IDX-RUN-DATE.
+    WRITE IDX-REC.
+
+C-WRITE-COUNTS.
+*>  Machine-readable counts extract for the end-of-day summary
+*>  (EODSUM), mirroring the counts files zadanie1 and zadanie2 produce.
+    MOVE WS-EVEN-CNT  TO PAR-EVEN-CNT.
+    MOVE WS-ODD-CNT   TO PAR-ODD-CNT.
+    MOVE WS-TOTAL-CNT TO PAR-TOTAL-CNT.
+    WRITE PAR-CNT-REC.
