@@ -0,0 +1,71 @@
+*> Shared run-log writer CALLed from every job step's A-RUN-HEADER
+*> paragraph. Appends one record per run -- program, submitting
+*> userid, run-date, run-time -- to a single log so operations can
+*> answer "who kicked off last night's ZADANIE6" without combing
+*> through SYSOUT, the same way ERRHAND centralized error handling
+*> and PARMCARD centralized parameter-card reading.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RUNLOG.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RUNLOG-OUT ASSIGN TO "RUNLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNLOG-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  RUNLOG-OUT
+    RECORDING MODE IS F.
+01  RUNLOG-REC.
+    05  RUNLOG-PROGRAM-ID       PIC X(8).
+    05  RUNLOG-SEP1             PIC X.
+    05  RUNLOG-USER-ID          PIC X(8).
+    05  RUNLOG-SEP2             PIC X.
+    05  RUNLOG-RUN-DATE         PIC 9(8).
+    05  RUNLOG-SEP3             PIC X.
+    05  RUNLOG-RUN-TIME         PIC 9(8).
+    WORKING-STORAGE SECTION.
+        77 WS-RUNLOG-STATUS     PIC XX.
+        77 WS-USER-ID           PIC X(8).
+LINKAGE SECTION.
+01  LK-PROGRAM-ID               PIC X(8).
+01  LK-RUN-DATE                 PIC 9(8).
+01  LK-RUN-TIME                 PIC 9(8).
+PROCEDURE DIVISION USING LK-PROGRAM-ID LK-RUN-DATE LK-RUN-TIME.
+    PERFORM A-OPEN-LOG.
+    PERFORM A-GET-USER-ID.
+    MOVE LK-PROGRAM-ID TO RUNLOG-PROGRAM-ID.
+    MOVE SPACE TO RUNLOG-SEP1.
+    MOVE WS-USER-ID TO RUNLOG-USER-ID.
+    MOVE SPACE TO RUNLOG-SEP2.
+    MOVE LK-RUN-DATE TO RUNLOG-RUN-DATE.
+    MOVE SPACE TO RUNLOG-SEP3.
+    MOVE LK-RUN-TIME TO RUNLOG-RUN-TIME.
+    WRITE RUNLOG-REC.
+    CLOSE RUNLOG-OUT.
+    GOBACK.
+
+A-OPEN-LOG.
+*>  The log accumulates across every job in the suite's run, not just
+*>  one program, so each CALL appends. OPEN EXTEND fails with a
+*>  not-found status the very first time there is no log yet, which
+*>  falls back to OPEN OUTPUT to create it -- same precedent as the
+*>  checkpoint/audit/extract files this subprogram's callers already
+*>  maintain.
+    OPEN EXTEND RUNLOG-OUT.
+    IF WS-RUNLOG-STATUS NOT = "00"
+        OPEN OUTPUT RUNLOG-OUT
+    END-IF.
+
+A-GET-USER-ID.
+*>  Identifies the submitter from the job's own environment rather
+*>  than a parameter card, so the logged userid can't be spoofed by
+*>  whatever values happen to be sitting in that day's parameter
+*>  files. Falls back to a fixed placeholder when the environment
+*>  doesn't carry one (e.g. a userid-less batch scheduler).
+    MOVE SPACES TO WS-USER-ID.
+    DISPLAY "USER" UPON ENVIRONMENT-NAME.
+    ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE.
+    IF WS-USER-ID = SPACES
+        MOVE "UNKNOWN" TO WS-USER-ID
+    END-IF.
