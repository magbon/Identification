@@ -0,0 +1,62 @@
+*> Batch driver: runs every exercise program in this suite as one
+*> numbered sequence of job steps, the way a JCL PROC would chain them.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DRIVER.
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+        77 WS-IDEONE-RC     PIC 9(2).
+PROCEDURE DIVISION.
+A-MAIN.
+    DISPLAY "===== BATCH SUITE RUN START =====".
+    PERFORM B-STEP-010.
+    PERFORM B-STEP-020.
+    PERFORM B-STEP-030.
+    PERFORM B-STEP-040.
+    PERFORM B-STEP-050.
+    PERFORM B-STEP-060.
+    PERFORM B-STEP-070.
+    PERFORM B-STEP-080.
+    PERFORM B-STEP-090.
+    PERFORM B-STEP-100.
+    DISPLAY "===== BATCH SUITE RUN END =====".
+    STOP RUN.
+
+B-STEP-010.
+    DISPLAY "STEP010 ZADANIE1".
+    CALL "ZADANIE1".
+
+B-STEP-020.
+    DISPLAY "STEP020 ZADANIE2".
+    CALL "ZADANIE2".
+
+B-STEP-030.
+    DISPLAY "STEP030 ZADANIE3".
+    CALL "ZADANIE3".
+
+B-STEP-040.
+    DISPLAY "STEP040 ZADANIE4".
+    CALL "ZADANIE4".
+
+B-STEP-050.
+    DISPLAY "STEP050 ZADANIE5".
+    CALL "ZADANIE5".
+
+B-STEP-060.
+    DISPLAY "STEP060 ZADANIE6".
+    CALL "ZADANIE6".
+
+B-STEP-070.
+    DISPLAY "STEP070 ZADANIE7".
+    CALL "ZADANIE7".
+
+B-STEP-080.
+    DISPLAY "STEP080 IDEONE".
+    CALL "IDEONE" USING WS-IDEONE-RC.
+
+B-STEP-090.
+    DISPLAY "STEP090 EODSUM".
+    CALL "EODSUM".
+
+B-STEP-100.
+    DISPLAY "STEP100 DASHBOARD".
+    CALL "DASHBOARD".
