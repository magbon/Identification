@@ -1,21 +1,250 @@
-* obliczy i wypisze na ekran sumę liczb naturalnych od 1 do 20
+*> obliczy i wypisze na ekran sumę liczb naturalnych od 1 do 20
 IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
+PROGRAM-ID. ZADANIE6.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CHECKPOINT-FILE ASSIGN TO "SUMCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+    SELECT AUDIT-OUT ASSIGN TO "SUMAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+*>  Keyed by run-date so a specific day's total can be looked up
+*>  directly instead of scanning a whole sequential control file --
+*>  see A-WRITE-CONTROL-TOTAL.
+    SELECT CONTROL-FILE ASSIGN TO "SUMCTL"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CTL-RUN-DATE
+        FILE STATUS IS WS-CTL-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  CHECKPOINT-FILE
+    RECORDING MODE IS F.
+01  CKPT-REC.
+    05  CKPT-STATUS-FLAG    PIC X.
+        88  CKPT-RUNNING            VALUE "R".
+        88  CKPT-COMPLETE           VALUE "C".
+    05  CKPT-VAL1           PIC 9(3).
+    05  CKPT-VAL2           PIC 9(10).
+    05  CKPT-ITER           PIC 9(3).
+FD  AUDIT-OUT
+    RECORDING MODE IS F.
+01  AUDIT-REC.
+    05  AUDIT-RUN-ID        PIC 9(8).
+    05  AUDIT-SEP1          PIC X.
+    05  AUDIT-ITER          PIC 9(3).
+    05  AUDIT-SEP2          PIC X.
+    05  AUDIT-VAL1          PIC 9(3).
+    05  AUDIT-SEP3          PIC X.
+    05  AUDIT-VAL2          PIC 9(10).
+    05  AUDIT-SEP4          PIC X.
+    05  AUDIT-TIMESTAMP     PIC 9(8).
+FD  CONTROL-FILE.
+01  CTL-REC.
+    05  CTL-RUN-DATE        PIC 9(8).
+    05  CTL-LIMIT           PIC 9(3).
+    05  CTL-TOTAL           PIC 9(10).
     WORKING-STORAGE SECTION.
 
-         01 VAL1 PIC 9(2) VALUE 1. 
-         01 VAL2 PIC 9(3) VALUE 0. 
-        
+         COPY VAL1VAL2.
+
+         77 WS-CKPT-STATUS  PIC XX.
+         77 WS-AUDIT-STATUS PIC XX.
+         77 WS-CTL-STATUS   PIC XX.
+         77 WS-LIMIT        PIC 9(3) VALUE 20.
+         77 WS-ITER-CNT     PIC 9(3) VALUE 0.
+         77 WS-CKPT-EVERY   PIC 9(3) VALUE 5.
+         77 WS-RUN-ID       PIC 9(8).
+         77 WS-RUN-TIME     PIC 9(8).
+         77 WS-PARM-FILE     PIC X(8) VALUE "SUMPARM".
+         77 WS-PARM-CARD     PIC X(80).
+         77 WS-PARM-FOUND-SW PIC X.
+             88 WS-PARM-FOUND        VALUE "Y".
+         77 WS-ERR-MSG       PIC X(60).
+         77 WS-ERR-RC        PIC 9(4).
+
+*>  Buffers audit records for a batch of iterations instead of
+*>  issuing one WRITE per iteration -- on a high-volume range, a
+*>  WRITE for every single number adds up to a lot of physical I/O
+*>  for no benefit over flushing the same records a hundred at a
+*>  time. Flushed whenever it fills, and at the same points the loop
+*>  already pauses (a checkpoint, or the run's end), so nothing is
+*>  ever left buffered and unwritten when a checkpoint claims it.
+01  WS-AUDIT-BUFFER.
+    05  WS-AUDIT-BUF-CNT    PIC 9(3) VALUE 0.
+    05  WS-AUDIT-ENTRY OCCURS 100 TIMES INDEXED BY WS-AUDIT-IDX.
+        10  WS-AUDIT-B-ITER PIC 9(3).
+        10  WS-AUDIT-B-VAL1 PIC 9(3).
+        10  WS-AUDIT-B-VAL2 PIC 9(10).
+        10  WS-AUDIT-B-TIME PIC 9(8).
+
 PROCEDURE DIVISION.
-   
 
-    
+    PERFORM A-RUN-HEADER.
+    MOVE 1 TO VAL1.
+    MOVE ZERO TO VAL2.
+    PERFORM A-READ-PARM.
+    PERFORM A-READ-CHECKPOINT.
+    PERFORM A-OPEN-AUDIT.
+
    A-PARA.
-        PERFORM B-PARA 20 TIMES.
-   STOP RUN.
-   
-   B-PARA.
-   ADD VAL1 TO VAL2.
-   DISPLAY 'WS-CNT : 'VAL2.
-   ADD 1 TO VAL1.
\ No newline at end of file
+*>  High-volume hot loop -- driven by an in-line PERFORM UNTIL
+*>  straight off VAL1/WS-LIMIT rather than a CALL per iteration, so a
+*>  large range doesn't pay an external-subprogram CALL on every
+*>  single number. The shared TRY-FOR routine stays available for
+*>  callers with small, fixed iteration counts (see cookbook/likeFor.cbl).
+        PERFORM UNTIL VAL1 > WS-LIMIT
+            ADD VAL1 TO VAL2
+                ON SIZE ERROR
+                    STRING "OVERFLOW: RUNNING TOTAL EXCEEDS " VAL2
+                        DELIMITED BY SIZE INTO WS-ERR-MSG
+                    MOVE 1001 TO WS-ERR-RC
+                    CALL "ERRHAND" USING "ZADANIE6" WS-ERR-MSG "A"
+                        WS-ERR-RC
+            END-ADD
+            DISPLAY 'WS-CNT : 'VAL2
+            ADD 1 TO WS-ITER-CNT
+            PERFORM A-BUFFER-AUDIT
+            ADD 1 TO VAL1
+            IF FUNCTION MOD(WS-ITER-CNT, WS-CKPT-EVERY) = 0
+                PERFORM A-FLUSH-AUDIT
+                PERFORM A-WRITE-CHECKPOINT
+            END-IF
+        END-PERFORM.
+        PERFORM A-FLUSH-AUDIT.
+   PERFORM A-WRITE-CHECKPOINT-COMPLETE.
+   CLOSE AUDIT-OUT.
+   GOBACK.
+
+A-RUN-HEADER.
+*>  Tags this run's console output with a run-id and timestamp so
+*>  several jobs' SYSOUT can still be told apart once bundled together.
+    ACCEPT WS-RUN-ID FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    DISPLAY "===== ZADANIE6 RUN-ID " WS-RUN-ID "-" WS-RUN-TIME
+        " =====".
+    CALL "RUNLOG" USING "ZADANIE6" WS-RUN-ID WS-RUN-TIME.
+
+A-READ-PARM.
+*>  Reads the starting value and upper bound from a parameter card,
+*>  via the shared PARMCARD reader, so this can be reused as a
+*>  general "sum of N consecutive naturals" utility instead of
+*>  always summing 1 to 20.
+    CALL "PARMCARD" USING WS-PARM-FILE WS-PARM-CARD WS-PARM-FOUND-SW.
+    IF WS-PARM-FOUND
+        MOVE WS-PARM-CARD(1:2) TO VAL1
+        MOVE WS-PARM-CARD(3:3) TO WS-LIMIT
+    END-IF.
+
+A-READ-CHECKPOINT.
+*>  Resumes an interrupted run from its last checkpoint instead of
+*>  restarting the sum from 1. A checkpoint left marked RUNNING means
+*>  the prior job abended mid-loop; anything else (missing file, or
+*>  COMPLETE from a finished run) starts fresh.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                IF CKPT-RUNNING
+                    MOVE CKPT-VAL1 TO VAL1
+                    MOVE CKPT-VAL2 TO VAL2
+                    MOVE CKPT-ITER TO WS-ITER-CNT
+                    DISPLAY "RESUMING FROM CHECKPOINT AT ITERATION "
+                        WS-ITER-CNT
+                END-IF
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+A-OPEN-AUDIT.
+*>  Resumed runs append to the existing audit trail instead of
+*>  overwriting the iterations a prior job already logged.
+    IF WS-ITER-CNT > 0
+        OPEN EXTEND AUDIT-OUT
+    ELSE
+        OPEN OUTPUT AUDIT-OUT
+    END-IF.
+
+A-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    SET CKPT-RUNNING TO TRUE.
+    MOVE VAL1 TO CKPT-VAL1.
+    MOVE VAL2 TO CKPT-VAL2.
+    MOVE WS-ITER-CNT TO CKPT-ITER.
+    WRITE CKPT-REC.
+    CLOSE CHECKPOINT-FILE.
+
+A-WRITE-CHECKPOINT-COMPLETE.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    SET CKPT-COMPLETE TO TRUE.
+    MOVE VAL1 TO CKPT-VAL1.
+    MOVE VAL2 TO CKPT-VAL2.
+    MOVE WS-ITER-CNT TO CKPT-ITER.
+    WRITE CKPT-REC.
+    CLOSE CHECKPOINT-FILE.
+    PERFORM A-WRITE-CONTROL-TOTAL.
+
+A-WRITE-CONTROL-TOTAL.
+*>  Keeps today's final sum-of-1-to-N total in an indexed control
+*>  file keyed by run-date, so a specific day's total can be looked
+*>  up directly instead of scanning a whole sequential file to find
+*>  it. OPEN I-O fails with a not-found status the very first time,
+*>  since there is no control file yet -- that case falls back to
+*>  OPEN OUTPUT to create it. A second run on the same date REWRITEs
+*>  its existing record instead of adding a duplicate key.
+    OPEN I-O CONTROL-FILE.
+    IF WS-CTL-STATUS NOT = "00"
+        OPEN OUTPUT CONTROL-FILE
+        CLOSE CONTROL-FILE
+        OPEN I-O CONTROL-FILE
+    END-IF.
+    MOVE WS-RUN-ID TO CTL-RUN-DATE.
+    MOVE WS-LIMIT TO CTL-LIMIT.
+    MOVE VAL2 TO CTL-TOTAL.
+    READ CONTROL-FILE
+        INVALID KEY
+            WRITE CTL-REC
+        NOT INVALID KEY
+            REWRITE CTL-REC
+    END-READ.
+    CLOSE CONTROL-FILE.
+
+A-BUFFER-AUDIT.
+*>  One audit record per iteration (run-id, iteration, both running
+*>  values, timestamp) so an after-the-fact review can see exactly
+*>  how the total was built up, not just the final number -- held in
+*>  WS-AUDIT-BUFFER and flushed in batches rather than WRITTEN here
+*>  directly, see WS-AUDIT-BUFFER's definition above.
+    ADD 1 TO WS-AUDIT-BUF-CNT.
+    SET WS-AUDIT-IDX TO WS-AUDIT-BUF-CNT.
+    MOVE WS-ITER-CNT TO WS-AUDIT-B-ITER(WS-AUDIT-IDX).
+    MOVE VAL1 TO WS-AUDIT-B-VAL1(WS-AUDIT-IDX).
+    MOVE VAL2 TO WS-AUDIT-B-VAL2(WS-AUDIT-IDX).
+    ACCEPT WS-AUDIT-B-TIME(WS-AUDIT-IDX) FROM TIME.
+    IF WS-AUDIT-BUF-CNT = 100
+        PERFORM A-FLUSH-AUDIT
+    END-IF.
+
+A-FLUSH-AUDIT.
+*>  Writes every buffered audit entry and empties the buffer. A no-op
+*>  when nothing is buffered, so callers can PERFORM this freely at
+*>  every point the loop already pauses (checkpoint, run end) without
+*>  checking first.
+    PERFORM VARYING WS-AUDIT-IDX FROM 1 BY 1
+        UNTIL WS-AUDIT-IDX > WS-AUDIT-BUF-CNT
+        MOVE WS-RUN-ID TO AUDIT-RUN-ID
+        MOVE SPACE TO AUDIT-SEP1
+        MOVE WS-AUDIT-B-ITER(WS-AUDIT-IDX) TO AUDIT-ITER
+        MOVE SPACE TO AUDIT-SEP2
+        MOVE WS-AUDIT-B-VAL1(WS-AUDIT-IDX) TO AUDIT-VAL1
+        MOVE SPACE TO AUDIT-SEP3
+        MOVE WS-AUDIT-B-VAL2(WS-AUDIT-IDX) TO AUDIT-VAL2
+        MOVE SPACE TO AUDIT-SEP4
+        MOVE WS-AUDIT-B-TIME(WS-AUDIT-IDX) TO AUDIT-TIMESTAMP
+        WRITE AUDIT-REC
+    END-PERFORM.
+    MOVE 0 TO WS-AUDIT-BUF-CNT.
