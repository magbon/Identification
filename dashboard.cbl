@@ -0,0 +1,305 @@
+*> Consolidates every program's own RUNLOG entry, plus the counts
+*> extracts already produced by the classifiers and the equality
+*> checker's exception output, into one operations-facing status
+*> board -- so an operator can see at a glance which of the eight
+*> suite programs ran today, when, who submitted each job, and how
+*> many records/exceptions it produced, instead of scanning eight
+*> programs' worth of console output or JCL step listings.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DASHBOARD.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RUNLOG-IN ASSIGN TO "RUNLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RUNLOG-STATUS.
+    SELECT THRESH-CNTS-IN ASSIGN TO "THRCNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-THR-STATUS.
+    SELECT SIGN-CNTS-IN ASSIGN TO "SGNCNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SGN-STATUS.
+    SELECT PARITY-CNTS-IN ASSIGN TO "PARCNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PAR-STATUS.
+    SELECT EXCEPTION-IN ASSIGN TO "EXCPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCP-STATUS.
+    SELECT DASH-OUT ASSIGN TO "OPSDASH"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DASH-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  RUNLOG-IN
+    RECORDING MODE IS F.
+01  RUNLOG-REC.
+    05  RUNLOG-PROGRAM-ID       PIC X(8).
+    05  RUNLOG-SEP1             PIC X.
+    05  RUNLOG-USER-ID          PIC X(8).
+    05  RUNLOG-SEP2             PIC X.
+    05  RUNLOG-RUN-DATE         PIC 9(8).
+    05  RUNLOG-SEP3             PIC X.
+    05  RUNLOG-RUN-TIME         PIC 9(8).
+*>  Same record shapes EODSUM already reads from these three ddnames.
+FD  THRESH-CNTS-IN
+    RECORDING MODE IS F.
+01  THR-CNT-REC.
+    05  THR-BAND-COUNT      PIC 9(2).
+    05  THR-BAND-ENTRY OCCURS 10 TIMES.
+        10  THR-BAND-LABEL  PIC X(20).
+        10  THR-BAND-CNT    PIC 9(6).
+    05  THR-TOTAL-CNT       PIC 9(6).
+FD  SIGN-CNTS-IN
+    RECORDING MODE IS F.
+01  SGN-CNT-REC.
+    05  SGN-POS-CNT         PIC 9(6).
+    05  SGN-NEG-CNT         PIC 9(6).
+    05  SGN-ZERO-CNT        PIC 9(6).
+    05  SGN-OVF-CNT         PIC 9(6).
+    05  SGN-TOTAL-CNT       PIC 9(6).
+FD  PARITY-CNTS-IN
+    RECORDING MODE IS F.
+01  PAR-CNT-REC.
+    05  PAR-EVEN-CNT        PIC 9(6).
+    05  PAR-ODD-CNT         PIC 9(6).
+    05  PAR-TOTAL-CNT       PIC 9(6).
+*>  EXCPTOUT's own field layout doesn't matter for a record count --
+*>  read generically and just count lines until end of file.
+FD  EXCEPTION-IN
+    RECORDING MODE IS F.
+01  EXCP-IN-LINE                PIC X(80).
+FD  DASH-OUT
+    RECORDING MODE IS F.
+01  DASH-LINE                   PIC X(80).
+    WORKING-STORAGE SECTION.
+        77 WS-RUNLOG-STATUS PIC XX.
+        77 WS-THR-STATUS    PIC XX.
+        77 WS-SGN-STATUS    PIC XX.
+        77 WS-PAR-STATUS    PIC XX.
+        77 WS-EXCP-STATUS   PIC XX.
+        77 WS-DASH-STATUS   PIC XX.
+        77 WS-RUN-DATE      PIC 9(8).
+        77 WS-RUNLOG-EOF-SW PIC X VALUE "N".
+            88 WS-RUNLOG-EOF        VALUE "Y".
+        77 WS-EXCP-EOF-SW   PIC X VALUE "N".
+            88 WS-EXCP-EOF          VALUE "Y".
+        77 WS-EXCP-COUNT    PIC 9(6) VALUE 0.
+        77 WS-PROG-COUNT    PIC 9(2) VALUE 8.
+        77 WS-PROG-IDX      PIC 9(2).
+        77 WS-DISP-NUM      PIC ZZZ,ZZ9.
+
+*>  Loaded once with the suite's fixed roster of programs, then
+*>  updated in place as RUNLOG and each counts extract are read --
+*>  since RUNLOG is written in the order each program actually ran
+*>  (oldest first, same precedent as zadanie4's OPEN EXTEND-appended
+*>  extracts), the last match for a given program-id in the file is
+*>  always that program's most recent run, so later entries simply
+*>  overwrite earlier ones. ZADANIE1/2/3's record counts come straight
+*>  from their own THRCNTS/SGNCNTS/PARCNTS totals files; ZADANIE4
+*>  has no counts extract of its own, so its exception count is taken
+*>  by counting EXCPTOUT's records directly. The rest of the suite
+*>  (ZADANIE5-7, IDEONE) produces neither a counts extract nor an
+*>  exception file, so their RECORDS/EXCEPT columns report N/A, the
+*>  same way EODSUM reports "NO DATA" for a classifier that didn't run.
+01  WS-PROGRAM-TABLE.
+    05  WS-PROG-ENTRY OCCURS 8 TIMES INDEXED BY WS-PROG-IDX2.
+        10  WS-PROG-ID          PIC X(8).
+        10  WS-PROG-TITLE       PIC X(26).
+        10  WS-PROG-USER        PIC X(8).
+        10  WS-PROG-DATE        PIC 9(8).
+        10  WS-PROG-TIME        PIC 9(8).
+        10  WS-PROG-FOUND-SW    PIC X VALUE "N".
+            88 WS-PROG-FOUND            VALUE "Y".
+        10  WS-PROG-RECS        PIC 9(6) VALUE 0.
+        10  WS-PROG-RECS-SW     PIC X VALUE "N".
+            88 WS-PROG-RECS-FOUND       VALUE "Y".
+        10  WS-PROG-EXCP        PIC 9(6) VALUE 0.
+        10  WS-PROG-EXCP-SW     PIC X VALUE "N".
+            88 WS-PROG-EXCP-FOUND       VALUE "Y".
+
+01  WS-REPORT-HEADER-1.
+    05  FILLER              PIC X(30) VALUE
+        "OPERATIONS STATUS DASHBOARD".
+    05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+    05  H1-RUN-DATE         PIC 9999/99/99.
+01  WS-REPORT-BLANK         PIC X(80) VALUE SPACES.
+01  WS-REPORT-SECTION.
+    05  FILLER              PIC X(66) VALUE ALL "-".
+01  WS-REPORT-COLHDR.
+    05  FILLER              PIC X(10) VALUE "PROGRAM".
+    05  FILLER              PIC X(26) VALUE "DESCRIPTION".
+    05  FILLER              PIC X(12) VALUE "LAST RUN".
+    05  FILLER              PIC X(10) VALUE "USER".
+    05  FILLER              PIC X(9)  VALUE "RECORDS".
+    05  FILLER              PIC X(9)  VALUE "EXCEPT".
+01  WS-REPORT-DETAIL.
+    05  D-PROG-ID           PIC X(10).
+    05  D-TITLE             PIC X(26).
+    05  D-DATE              PIC 9999/99/99.
+    05  FILLER              PIC X(2) VALUE SPACES.
+    05  D-USER              PIC X(8).
+    05  FILLER              PIC X(2) VALUE SPACES.
+    05  D-RECS              PIC X(9).
+    05  D-EXCP              PIC X(9).
+01  WS-REPORT-MISSING.
+    05  M-PROG-ID           PIC X(10).
+    05  M-TITLE             PIC X(26).
+    05  FILLER              PIC X(24) VALUE "NOT RUN".
+PROCEDURE DIVISION.
+A-MAIN.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    PERFORM A-INIT-TABLE.
+    PERFORM A-READ-RUNLOG.
+    PERFORM A-READ-THRESH-CNTS.
+    PERFORM A-READ-SIGN-CNTS.
+    PERFORM A-READ-PARITY-CNTS.
+    PERFORM A-READ-EXCEPTIONS.
+    OPEN OUTPUT DASH-OUT.
+    MOVE WS-RUN-DATE TO H1-RUN-DATE.
+    WRITE DASH-LINE FROM WS-REPORT-HEADER-1.
+    WRITE DASH-LINE FROM WS-REPORT-BLANK.
+    WRITE DASH-LINE FROM WS-REPORT-COLHDR.
+    WRITE DASH-LINE FROM WS-REPORT-SECTION.
+    PERFORM VARYING WS-PROG-IDX FROM 1 BY 1
+        UNTIL WS-PROG-IDX > WS-PROG-COUNT
+        PERFORM B-WRITE-ENTRY
+    END-PERFORM.
+    CLOSE DASH-OUT.
+    GOBACK.
+
+A-INIT-TABLE.
+*>  The suite's program roster is fixed -- eight entries, written out
+*>  explicitly one at a time, the same way EODSUM's report sections
+*>  are written out one at a time rather than driven off a generic
+*>  list.
+    MOVE "ZADANIE1" TO WS-PROG-ID(1).
+    MOVE "THRESHOLD CLASSIFIER"     TO WS-PROG-TITLE(1).
+    MOVE "ZADANIE2" TO WS-PROG-ID(2).
+    MOVE "SIGN CLASSIFIER"          TO WS-PROG-TITLE(2).
+    MOVE "ZADANIE3" TO WS-PROG-ID(3).
+    MOVE "PARITY CHECKER"           TO WS-PROG-TITLE(3).
+    MOVE "ZADANIE4" TO WS-PROG-ID(4).
+    MOVE "EQUALITY CHECKER"         TO WS-PROG-TITLE(4).
+    MOVE "ZADANIE5" TO WS-PROG-ID(5).
+    MOVE "PAIR RANKER"              TO WS-PROG-TITLE(5).
+    MOVE "ZADANIE6" TO WS-PROG-ID(6).
+    MOVE "SUM CALCULATOR"           TO WS-PROG-TITLE(6).
+    MOVE "ZADANIE7" TO WS-PROG-ID(7).
+    MOVE "SUM-OF-SQUARES CALCULATOR" TO WS-PROG-TITLE(7).
+    MOVE "IDEONE"   TO WS-PROG-ID(8).
+    MOVE "FOR-LOOP DEMONSTRATOR"    TO WS-PROG-TITLE(8).
+
+A-READ-RUNLOG.
+*>  RUNLOG not existing yet just means no program in the suite has
+*>  run since it was last reset -- same tolerate-missing-file
+*>  precedent as EODSUM's counts extracts, not an error worth
+*>  aborting the dashboard over.
+    OPEN INPUT RUNLOG-IN.
+    IF WS-RUNLOG-STATUS = "00"
+        PERFORM UNTIL WS-RUNLOG-EOF
+            READ RUNLOG-IN
+                AT END
+                    SET WS-RUNLOG-EOF TO TRUE
+                NOT AT END
+                    PERFORM B-UPDATE-TABLE
+            END-READ
+        END-PERFORM
+        CLOSE RUNLOG-IN
+    ELSE
+        DISPLAY "RUNLOG NOT PRESENT -- NO RUN HISTORY TO REPORT"
+    END-IF.
+
+A-READ-THRESH-CNTS.
+    OPEN INPUT THRESH-CNTS-IN.
+    IF WS-THR-STATUS = "00"
+        READ THRESH-CNTS-IN
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE THR-TOTAL-CNT TO WS-PROG-RECS(1)
+                SET WS-PROG-RECS-FOUND(1) TO TRUE
+        END-READ
+        CLOSE THRESH-CNTS-IN
+    END-IF.
+
+A-READ-SIGN-CNTS.
+    OPEN INPUT SIGN-CNTS-IN.
+    IF WS-SGN-STATUS = "00"
+        READ SIGN-CNTS-IN
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE SGN-TOTAL-CNT TO WS-PROG-RECS(2)
+                SET WS-PROG-RECS-FOUND(2) TO TRUE
+        END-READ
+        CLOSE SIGN-CNTS-IN
+    END-IF.
+
+A-READ-PARITY-CNTS.
+    OPEN INPUT PARITY-CNTS-IN.
+    IF WS-PAR-STATUS = "00"
+        READ PARITY-CNTS-IN
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE PAR-TOTAL-CNT TO WS-PROG-RECS(3)
+                SET WS-PROG-RECS-FOUND(3) TO TRUE
+        END-READ
+        CLOSE PARITY-CNTS-IN
+    END-IF.
+
+A-READ-EXCEPTIONS.
+*>  EXCPTOUT carries no stored total of its own, unlike THRCNTS/
+*>  SGNCNTS/PARCNTS -- counting its records here is the only way to
+*>  get ZADANIE4's exception count without changing zadanie4.cbl's
+*>  own output.
+    OPEN INPUT EXCEPTION-IN.
+    IF WS-EXCP-STATUS = "00"
+        PERFORM UNTIL WS-EXCP-EOF
+            READ EXCEPTION-IN
+                AT END
+                    SET WS-EXCP-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-EXCP-COUNT
+            END-READ
+        END-PERFORM
+        CLOSE EXCEPTION-IN
+        MOVE WS-EXCP-COUNT TO WS-PROG-EXCP(4)
+        SET WS-PROG-EXCP-FOUND(4) TO TRUE
+    END-IF.
+
+B-UPDATE-TABLE.
+    PERFORM VARYING WS-PROG-IDX2 FROM 1 BY 1
+        UNTIL WS-PROG-IDX2 > WS-PROG-COUNT
+        IF WS-PROG-ID(WS-PROG-IDX2) = RUNLOG-PROGRAM-ID
+            MOVE RUNLOG-USER-ID TO WS-PROG-USER(WS-PROG-IDX2)
+            MOVE RUNLOG-RUN-DATE TO WS-PROG-DATE(WS-PROG-IDX2)
+            MOVE RUNLOG-RUN-TIME TO WS-PROG-TIME(WS-PROG-IDX2)
+            SET WS-PROG-FOUND(WS-PROG-IDX2) TO TRUE
+        END-IF
+    END-PERFORM.
+
+B-WRITE-ENTRY.
+    IF WS-PROG-FOUND(WS-PROG-IDX)
+        MOVE WS-PROG-ID(WS-PROG-IDX) TO D-PROG-ID
+        MOVE WS-PROG-TITLE(WS-PROG-IDX) TO D-TITLE
+        MOVE WS-PROG-DATE(WS-PROG-IDX) TO D-DATE
+        MOVE WS-PROG-USER(WS-PROG-IDX) TO D-USER
+        IF WS-PROG-RECS-FOUND(WS-PROG-IDX)
+            MOVE WS-PROG-RECS(WS-PROG-IDX) TO WS-DISP-NUM
+            MOVE WS-DISP-NUM TO D-RECS
+        ELSE
+            MOVE "N/A" TO D-RECS
+        END-IF
+        IF WS-PROG-EXCP-FOUND(WS-PROG-IDX)
+            MOVE WS-PROG-EXCP(WS-PROG-IDX) TO WS-DISP-NUM
+            MOVE WS-DISP-NUM TO D-EXCP
+        ELSE
+            MOVE "N/A" TO D-EXCP
+        END-IF
+        WRITE DASH-LINE FROM WS-REPORT-DETAIL
+    ELSE
+        MOVE WS-PROG-ID(WS-PROG-IDX) TO M-PROG-ID
+        MOVE WS-PROG-TITLE(WS-PROG-IDX) TO M-TITLE
+        WRITE DASH-LINE FROM WS-REPORT-MISSING
+    END-IF.
