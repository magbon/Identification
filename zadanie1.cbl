@@ -1,18 +1,245 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
+PROGRAM-ID. ZADANIE1.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-IN ASSIGN TO "TRANSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANS-STATUS.
+    SELECT REPORT-OUT ASSIGN TO "RPT1"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+    SELECT COUNTS-OUT ASSIGN TO "THRCNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CNTS-STATUS.
+*>  The band table is now a variable number of records (one boundary
+*>  per band) rather than a single scalar, so it no longer fits the
+*>  shared PARMCARD reader's one-card contract -- read directly here,
+*>  same as PARMCARD itself does internally.
+    SELECT BAND-PARM ASSIGN TO "THRESHLD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BAND-STATUS.
+*>  Common fixed-format extract consumed by the downstream
+*>  identification/matching system -- one record per classified item
+*>  from this run, alongside the sign (zadanie2) and parity (zadanie3)
+*>  classifiers' verdicts. Zadanie1 runs first in the suite, so it
+*>  opens the file fresh each day; zadanie2/zadanie3 append to it.
+    SELECT ID-EXTRACT ASSIGN TO "IDXTRACT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-IDX-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  TRANS-IN
+    RECORDING MODE IS F.
+01  TRANS-REC.
+    05  TRANS-X             PIC 99.
+FD  REPORT-OUT
+    RECORDING MODE IS F.
+01  REPORT-LINE             PIC X(80).
+FD  COUNTS-OUT
+    RECORDING MODE IS F.
+01  THR-CNT-REC.
+    05  THR-BAND-COUNT      PIC 9(2).
+    05  THR-BAND-ENTRY OCCURS 10 TIMES.
+        10  THR-BAND-LABEL  PIC X(20).
+        10  THR-BAND-CNT    PIC 9(6).
+    05  THR-TOTAL-CNT       PIC 9(6).
+FD  BAND-PARM
+    RECORDING MODE IS F.
+01  BAND-PARM-REC.
+    05  BP-LIMIT            PIC 9(9).
+    05  BP-LABEL            PIC X(20).
+FD  ID-EXTRACT
+    RECORDING MODE IS F.
+01  IDX-REC.
+    05  IDX-SOURCE          PIC X(8).
+    05  IDX-SEP1            PIC X.
+    05  IDX-KEY             PIC X(10).
+    05  IDX-SEP2            PIC X.
+    05  IDX-VALUE           PIC -(9)9.
+    05  IDX-SEP3            PIC X.
+    05  IDX-VERDICT         PIC X(20).
+    05  IDX-SEP4            PIC X.
+    05  IDX-RUN-DATE        PIC 9(8).
     WORKING-STORAGE SECTION.
         77 X PIC 99.
+        77 WS-THRESHOLD     PIC 99 VALUE 5.
+        77 WS-TRANS-STATUS  PIC XX.
+        77 WS-RPT-STATUS    PIC XX.
+        77 WS-CNTS-STATUS   PIC XX.
+        77 WS-BAND-STATUS   PIC XX.
+        77 WS-IDX-STATUS    PIC XX.
+        77 WS-EOF-SW        PIC X VALUE "N".
+            88 WS-EOF               VALUE "Y".
+        77 WS-BAND-EOF-SW   PIC X VALUE "N".
+            88 WS-BAND-EOF          VALUE "Y".
+        77 WS-BAND-COUNT    PIC 9(2) VALUE 0.
+        77 WS-MATCH-IDX     PIC 9(2).
+        77 WS-TOTAL-CNT     PIC 9(6) VALUE 0.
+        77 WS-RUN-DATE      PIC 9(8).
+        77 WS-RUN-TIME      PIC 9(8).
+        77 WS-ERR-MSG       PIC X(60).
+        77 WS-ERR-SEV       PIC X.
+        77 WS-ERR-RC        PIC 9(4).
+
+01  WS-BAND-TABLE.
+    05  WS-BAND-ENTRY OCCURS 10 TIMES INDEXED BY WS-BAND-IDX.
+        10  WS-BAND-LIMIT   PIC 9(9).
+        10  WS-BAND-LABEL   PIC X(20).
+        10  WS-BAND-CNT     PIC 9(6) VALUE 0.
+
+01  WS-REPORT-HEADER-1.
+    05  FILLER              PIC X(30) VALUE
+        "THRESHOLD CLASSIFICATION RPT".
+    05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+    05  H1-RUN-DATE         PIC 9999/99/99.
+01  WS-REPORT-BLANK         PIC X(80) VALUE SPACES.
+01  WS-REPORT-DETAIL.
+    05  D-LABEL             PIC X(30).
+    05  D-COUNT             PIC ZZZ,ZZ9.
+01  WS-REPORT-TOTAL.
+    05  FILLER              PIC X(30) VALUE "GRAND TOTAL RECORDS".
+    05  T-COUNT             PIC ZZZ,ZZ9.
 PROCEDURE DIVISION.
-    SET X TO 3.
-
-    IF X > 5 
-        DISPLAY "Liczba jest wieksza niż 5"
-    ELSE 
-        IF X = 5
-            DISPLAY "Liczba 5"
-        ELSE
-            DISPLAY  "Liczba jest mniejsza niż 5"
-        END-IF
+    PERFORM A-RUN-HEADER.
+    PERFORM A-READ-BANDS.
+    PERFORM A-OPEN-FILES.
+
+    PERFORM UNTIL WS-EOF
+        READ TRANS-IN
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                MOVE TRANS-X TO X
+                PERFORM B-CLASSIFY
+        END-READ
+    END-PERFORM.
+
+    PERFORM C-WRITE-REPORT.
+    PERFORM D-WRITE-COUNTS.
+
+    CLOSE TRANS-IN.
+    CLOSE REPORT-OUT.
+    CLOSE COUNTS-OUT.
+    CLOSE ID-EXTRACT.
+    GOBACK.
+
+A-READ-BANDS.
+*>  Builds the boundary-band table from the THRESHLD file, one band
+*>  per record (upper limit + label), so this classifier can be
+*>  reused for any number of tiers instead of only ever splitting on
+*>  a single cutoff. The last band read is the open-ended catch-all --
+*>  its limit is never tested, anything not caught by an earlier band
+*>  falls into it. Falls back to the historical three-way split around
+*>  threshold 5 when the file is missing or empty.
+    OPEN INPUT BAND-PARM.
+    IF WS-BAND-STATUS = "00"
+        PERFORM WITH TEST AFTER UNTIL WS-BAND-EOF
+            OR WS-BAND-COUNT = 10
+            READ BAND-PARM
+                AT END
+                    SET WS-BAND-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-BAND-COUNT
+                    SET WS-BAND-IDX TO WS-BAND-COUNT
+                    MOVE BP-LIMIT TO WS-BAND-LIMIT(WS-BAND-IDX)
+                    MOVE BP-LABEL TO WS-BAND-LABEL(WS-BAND-IDX)
+            END-READ
+        END-PERFORM
+        CLOSE BAND-PARM
     END-IF.
-STOP RUN.
\ No newline at end of file
+    IF WS-BAND-COUNT = 0
+        MOVE 3 TO WS-BAND-COUNT
+        COMPUTE WS-BAND-LIMIT(1) = WS-THRESHOLD - 1
+        MOVE "BELOW THRESHOLD"     TO WS-BAND-LABEL(1)
+        MOVE WS-THRESHOLD          TO WS-BAND-LIMIT(2)
+        MOVE "AT THRESHOLD"        TO WS-BAND-LABEL(2)
+        MOVE "ABOVE THRESHOLD"     TO WS-BAND-LABEL(3)
+    END-IF.
+
+A-RUN-HEADER.
+*>  Tags this run's console output with a run-id and timestamp so
+*>  several jobs' SYSOUT can still be told apart once bundled together.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    DISPLAY "===== ZADANIE1 RUN-ID " WS-RUN-DATE "-" WS-RUN-TIME
+        " =====".
+    CALL "RUNLOG" USING "ZADANIE1" WS-RUN-DATE WS-RUN-TIME.
+
+A-OPEN-FILES.
+    OPEN INPUT TRANS-IN.
+    IF WS-TRANS-STATUS NOT = "00"
+        STRING "TRANS-IN OPEN FAILED, STATUS " WS-TRANS-STATUS
+            DELIMITED BY SIZE INTO WS-ERR-MSG
+        MOVE 1001 TO WS-ERR-RC
+        CALL "ERRHAND" USING "ZADANIE1" WS-ERR-MSG "A" WS-ERR-RC
+    END-IF.
+    OPEN OUTPUT REPORT-OUT.
+    OPEN OUTPUT COUNTS-OUT.
+    OPEN OUTPUT ID-EXTRACT.
+
+B-CLASSIFY.
+*>  Walks the bands in order; the first band whose limit covers X
+*>  wins. The last configured band is never limit-tested -- it is the
+*>  open-ended catch-all for anything higher than every other band.
+    SET WS-BAND-IDX TO 1.
+    MOVE WS-BAND-COUNT TO WS-MATCH-IDX.
+    PERFORM VARYING WS-BAND-IDX FROM 1 BY 1
+        UNTIL WS-BAND-IDX > WS-BAND-COUNT - 1
+        IF X <= WS-BAND-LIMIT(WS-BAND-IDX)
+            MOVE WS-BAND-IDX TO WS-MATCH-IDX
+            SET WS-BAND-IDX TO WS-BAND-COUNT
+        END-IF
+    END-PERFORM.
+    SET WS-BAND-IDX TO WS-MATCH-IDX.
+    ADD 1 TO WS-BAND-CNT(WS-BAND-IDX).
+    ADD 1 TO WS-TOTAL-CNT.
+    MOVE "ZADANIE1" TO IDX-SOURCE.
+    MOVE SPACE TO IDX-SEP1.
+    MOVE SPACES TO IDX-KEY.
+    MOVE SPACE TO IDX-SEP2.
+    MOVE X TO IDX-VALUE.
+    MOVE SPACE TO IDX-SEP3.
+    MOVE WS-BAND-LABEL(WS-BAND-IDX) TO IDX-VERDICT.
+    MOVE SPACE TO IDX-SEP4.
+    MOVE WS-RUN-DATE TO IDX-RUN-DATE.
+    WRITE IDX-REC.
+
+C-WRITE-REPORT.
+*>  Print-image shift report: header, one line per configured band
+*>  and a grand total line, so there is something to file for the
+*>  day instead of scrolled-away console output.
+    MOVE WS-RUN-DATE TO H1-RUN-DATE.
+    WRITE REPORT-LINE FROM WS-REPORT-HEADER-1.
+    WRITE REPORT-LINE FROM WS-REPORT-BLANK.
+
+    PERFORM VARYING WS-BAND-IDX FROM 1 BY 1
+        UNTIL WS-BAND-IDX > WS-BAND-COUNT
+        MOVE WS-BAND-LABEL(WS-BAND-IDX) TO D-LABEL
+        MOVE WS-BAND-CNT(WS-BAND-IDX)   TO D-COUNT
+        WRITE REPORT-LINE FROM WS-REPORT-DETAIL
+    END-PERFORM.
+
+    WRITE REPORT-LINE FROM WS-REPORT-BLANK.
+    MOVE WS-TOTAL-CNT              TO T-COUNT.
+    WRITE REPORT-LINE FROM WS-REPORT-TOTAL.
+
+D-WRITE-COUNTS.
+*>  Machine-readable counts extract alongside the print-image report,
+*>  so the end-of-day summary (EODSUM) can consolidate this run's
+*>  totals with zadanie2 and zadanie3 without parsing REPORT-OUT.
+*>  Slots beyond the configured band count are never moved into, so
+*>  the record is INITIALIZEd first -- an unmoved FILE SECTION slot
+*>  holds whatever was last in that memory, which a LINE SEQUENTIAL
+*>  WRITE rejects as soon as it isn't a printable character.
+    INITIALIZE THR-CNT-REC.
+    MOVE WS-BAND-COUNT TO THR-BAND-COUNT.
+    PERFORM VARYING WS-BAND-IDX FROM 1 BY 1
+        UNTIL WS-BAND-IDX > WS-BAND-COUNT
+        MOVE WS-BAND-LABEL(WS-BAND-IDX)
+            TO THR-BAND-LABEL(WS-BAND-IDX)
+        MOVE WS-BAND-CNT(WS-BAND-IDX)
+            TO THR-BAND-CNT(WS-BAND-IDX)
+    END-PERFORM.
+    MOVE WS-TOTAL-CNT TO THR-TOTAL-CNT.
+    WRITE THR-CNT-REC.
