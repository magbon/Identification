@@ -0,0 +1,40 @@
+*> Shared FOR-loop iteration routine. Split out of IDEONE's original
+*> hardcoded PERFORM ... VARYING FROM 0 BY 10 UNTIL > 100 so every
+*> batch program that steps through a range -- IDEONE, ZADANIE6,
+*> ZADANIE7 -- drives its loop through one shared, tested routine
+*> instead of each hardcoding its own FROM/BY/UNTIL clause.
+*> One CALL hands back one index: the caller still owns its own
+*> per-iteration work (and, for ZADANIE6/ZADANIE7, its own in-line
+*> PERFORM so the arithmetic itself stays inline rather than living in
+*> an out-of-line paragraph) and PERFORMs an in-line loop of its own
+*> around repeated CALLs, stopping when LK-AT-END-SW comes back "Y".
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TRY-FOR.
+DATA DIVISION.
+    WORKING-STORAGE SECTION.
+LINKAGE SECTION.
+01  LK-START            PIC 9(3).
+01  LK-STEP             PIC 9(3).
+01  LK-LIMIT            PIC 9(3).
+01  LK-CURRENT          PIC 9(3).
+01  LK-FIRST-SW         PIC X.
+    88  LK-FIRST-CALL           VALUE "Y".
+01  LK-AT-END-SW        PIC X.
+    88  LK-AT-END               VALUE "Y".
+PROCEDURE DIVISION USING LK-START LK-STEP LK-LIMIT LK-CURRENT
+    LK-FIRST-SW LK-AT-END-SW.
+*>  First call seeds LK-CURRENT from LK-START; every later call on the
+*>  same LK-CURRENT/LK-FIRST-SW pair advances it by LK-STEP, the same
+*>  FROM/BY semantics the original hardcoded PERFORM VARYING had.
+    IF LK-FIRST-CALL
+        MOVE LK-START TO LK-CURRENT
+        MOVE "N" TO LK-FIRST-SW
+    ELSE
+        ADD LK-STEP TO LK-CURRENT
+    END-IF.
+    IF LK-CURRENT > LK-LIMIT
+        MOVE "Y" TO LK-AT-END-SW
+    ELSE
+        MOVE "N" TO LK-AT-END-SW
+    END-IF.
+    GOBACK.
