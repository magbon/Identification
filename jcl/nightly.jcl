@@ -0,0 +1,319 @@
+//NIGHTLY  JOB (ACCT),'ZADANIE SUITE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,TIME=(0,30),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH WINDOW FOR THE ZADANIE1-7 / IDEONE SUITE.
+//* EACH STEP COMPILES AND RUNS ONE PROGRAM VIA THE STANDARD
+//* COMPILE-LINK-GO PROC. COND= ON EACH STEP CHECKS THE PRIOR
+//* STEP'S GO RETURN CODE SO A FAILURE STOPS THE CHAIN INSTEAD
+//* OF RUNNING THE REST OF THE SUITE AGAINST BAD INPUT.
+//*--------------------------------------------------------------
+//PCC      EXEC IGYWCL,PARM.COBOL='LIB,APOST'
+//* PARMCARD is a shared subroutine CALLed by ZADANIE1, ZADANIE6 and
+//* IDEONE, so it is compiled and link-edited into the suite's load
+//* library once here, ahead of any step that CALLs it.
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(PARMCARD),DISP=SHR
+//LKED.SYSLMOD DD DSN=PROD.LOADLIB(PARMCARD),DISP=SHR
+//*
+//ECC      EXEC IGYWCL,PARM.COBOL='LIB,APOST',COND=(4,LT,PCC.LKED)
+//* ERRHAND is the shared error-handling subroutine CALLed by every
+//* ZADANIE1-6 step below, so it is compiled and link-edited into the
+//* suite's load library once here, same as PARMCARD above.
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(ERRHAND),DISP=SHR
+//LKED.SYSLMOD DD DSN=PROD.LOADLIB(ERRHAND),DISP=SHR
+//*
+//RLC      EXEC IGYWCL,PARM.COBOL='LIB,APOST',COND=(4,LT,ECC.LKED)
+//* RUNLOG is the shared run-log writer CALLed by every ZADANIE1-7
+//* step below, so it is compiled and link-edited into the suite's
+//* load library once here, same as PARMCARD/ERRHAND above.
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(RUNLOG),DISP=SHR
+//LKED.SYSLMOD DD DSN=PROD.LOADLIB(RUNLOG),DISP=SHR
+//*
+//TFC      EXEC IGYWCL,PARM.COBOL='LIB,APOST',COND=(4,LT,RLC.LKED)
+//* TRY-FOR is the shared FOR-loop iteration routine CALLed by IDEONE,
+//* so it is compiled and link-edited into the suite's load library
+//* once here, same as PARMCARD/ERRHAND/RUNLOG above.
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(TRYFOR),DISP=SHR
+//LKED.SYSLMOD DD DSN=PROD.LOADLIB(TRYFOR),DISP=SHR
+//*
+//GDGDEF   EXEC PGM=IDCAMS,COND=(4,LT,TFC.LKED)
+//* ONE-TIME GDG BASE DEFINITION FOR THE DATED ARCHIVE COPIES TAKEN
+//* BY THE ARCHIVE STEP AT THE END OF THIS RUN. "DUPLICATE NAME"
+//* (RC=12 FROM IDCAMS, SET BELOW TO MAXCC=0) ON EVERY RUN AFTER THE
+//* FIRST IS EXPECTED AND NOT A FAILURE -- THE BASE ONLY NEEDS
+//* DEFINING ONCE AND THEN JUST ACCUMULATES GENERATIONS.
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.PARITOUT.ARCH)  -
+              LIMIT(31)                -
+              NOEMPTY                  -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.SUMAUDIT.ARCH)  -
+              LIMIT(31)                -
+              NOEMPTY                  -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.SQRAUDIT.ARCH)  -
+              LIMIT(31)                -
+              NOEMPTY                  -
+              SCRATCH)
+  SET MAXCC = 0
+/*
+//*
+//VSAMDEF  EXEC PGM=IDCAMS,COND=(4,LT,GDGDEF)
+//* ONE-TIME VSAM CLUSTER DEFINITION FOR THE THREE ORGANIZATION
+//* INDEXED FILES THIS SUITE OPENS DYNAMIC/I-O (NUMMAST, SUMCTL,
+//* SQRCTL) -- A DD CARD ALONE DOESN'T ALLOCATE A VSAM CLUSTER THAT
+//* WAS NEVER DEFINED, SO Z2C/Z6C/Z7C BELOW WOULD FAIL AT ALLOCATION
+//* BEFORE THEIR OWN OPEN I-O/OPEN OUTPUT FALLBACK LOGIC EVER RAN.
+//* SAME "DUPLICATE NAME" TOLERATE-AND-CONTINUE PRECEDENT AS GDGDEF
+//* ABOVE FOR EVERY NIGHTLY RUN AFTER THE FIRST.
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.NUMMAST)     -
+                  INDEXED                -
+                  RECORDSIZE(21 21)      -
+                  KEYS(10 0)             -
+                  FREESPACE(10 10))      -
+    DATA (NAME(PROD.NUMMAST.DATA))       -
+    INDEX (NAME(PROD.NUMMAST.INDEX))
+  DEFINE CLUSTER (NAME(PROD.SUMCTL)      -
+                  INDEXED                -
+                  RECORDSIZE(21 21)      -
+                  KEYS(8 0)              -
+                  FREESPACE(10 10))      -
+    DATA (NAME(PROD.SUMCTL.DATA))        -
+    INDEX (NAME(PROD.SUMCTL.INDEX))
+  DEFINE CLUSTER (NAME(PROD.SQRCTL)      -
+                  INDEXED                -
+                  RECORDSIZE(21 21)      -
+                  KEYS(8 0)              -
+                  FREESPACE(10 10))      -
+    DATA (NAME(PROD.SQRCTL.DATA))        -
+    INDEX (NAME(PROD.SQRCTL.INDEX))
+  SET MAXCC = 0
+/*
+//*
+//SCRDEL   EXEC PGM=IDCAMS,COND=(4,LT,VSAMDEF)
+//* DELETES THE OUTPUT DATASETS THAT Z1C-Z5C BELOW (RE)ALLOCATE FRESH
+//* EACH RUN VIA A BLANK (NEW) DISP=(,CATLG,CATLG) -- WITHOUT THIS, A
+//* DATASET STILL CATALOGED FROM THE PRIOR NIGHT'S RUN WOULD FAIL THAT
+//* NEW ALLOCATION AS A DUPLICATE NAME ON NIGHT 2 AND EVERY NIGHT
+//* AFTER. "ENTRY NOT FOUND" (RC=8) ON THE VERY FIRST RUN, BEFORE ANY
+//* OF THESE HAVE EVER BEEN CREATED, IS EXPECTED AND TOLERATED THE
+//* SAME WAY GDGDEF/VSAMDEF ABOVE TOLERATE "ALREADY DEFINED".
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.IDXTRACT  SCRATCH
+  DELETE PROD.THRCNTS   SCRATCH
+  DELETE PROD.SGNCNTS   SCRATCH
+  DELETE PROD.PARITOUT  SCRATCH
+  DELETE PROD.PARCNTS   SCRATCH
+  DELETE PROD.EXCPTOUT  SCRATCH
+  DELETE PROD.DUPKEYS   SCRATCH
+  DELETE PROD.MULTEQ    SCRATCH
+  DELETE PROD.RANKOUT   SCRATCH
+  SET MAXCC = 0
+/*
+//*
+//PREALC   EXEC PGM=IEFBR14,COND=(4,LT,SCRDEL)
+//* GUARANTEES THE OPTIONAL/PERSISTENT FILES BELOW EXIST (EMPTY, IF
+//* NOT ALREADY THERE) BEFORE Z1C-Z7C/IDC OPEN THEM DISP=SHR.
+//* PARMCARD/ZADANIE4/ZADANIE6 ALL HAVE THEIR OWN TOLERANT-OPEN LOGIC
+//* FOR A MISSING OR EMPTY CARD/CHECKPOINT, BUT A DD STATEMENT
+//* REFERENCING A DATASET THAT HAS NEVER BEEN CATALOGED FAILS AT JCL
+//* ALLOCATION BEFORE THAT LOGIC EVER GETS TO RUN. DISP=(MOD,...) HERE
+//* IS THE "CREATE IF ABSENT, LEAVE ALONE IF PRESENT" IDIOM -- GIVING
+//* THE REAL GO.xxx DDS BELOW THAT SAME MOD DISPOSITION INSTEAD WOULD
+//* ALSO FORCE END-OF-DATA POSITIONING ON AN OPEN FOR OUTPUT, WHICH
+//* WOULD SILENTLY TURN ZADANIE6/ZADANIE7'S INTENDED TRUNCATING OPEN
+//* OUTPUT INTO AN UNWANTED APPEND ONTO A DATASET THAT ALREADY HOLDS A
+//* PRIOR NIGHT'S DATA -- SO THIS STEP ABSORBS THE MOD DISPOSITION AND
+//* THE REAL STEPS KEEP PLAIN DISP=SHR, LEAVING THEIR OWN OPEN
+//* OUTPUT/EXTEND CHOICE IN CONTROL OF POSITIONING.
+//THRESHLD DD DSN=PROD.THRESHLD,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=29,BLKSIZE=0)
+//MULTCHK  DD DSN=PROD.MULTCHK,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//SUMPARM  DD DSN=PROD.SUMPARM,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SUMCKPT  DD DSN=PROD.SUMCKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=17,BLKSIZE=0)
+//SUMAUDIT DD DSN=PROD.SUMAUDIT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//SQRAUDIT DD DSN=PROD.SQRAUDIT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//FORPARM  DD DSN=PROD.FORPARM,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//* RUNLOG ITSELF WANTS MOD EVERYWHERE IT IS OPENED -- IT IS AN
+//* ACCUMULATING LOG, NOT A DAILY-TRUNCATED FILE -- SO THERE IS NO
+//* POSITIONING HAZARD IN GIVING IT MOD DIRECTLY. IT STILL NEEDS A
+//* GUARANTEED-EXISTS PASS HERE THOUGH: ZADANIE1 IS THE FIRST PROGRAM
+//* TO TOUCH IT EACH RUN, AND ON THE VERY FIRST RUN EVER, PROD.RUNLOG
+//* IS NOT YET CATALOGED, SO Z1C'S OWN DISP=(MOD,CATLG,CATLG) DD WOULD
+//* OTHERWISE HAVE TO PERFORM THE NEW ALLOCATION ITSELF WITH NO
+//* SPACE=/DCB= ON THAT DD TO DO IT WITH.
+//RUNLOG   DD DSN=PROD.RUNLOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//*
+//Z1C      EXEC IGYWCLG,PARM.COBOL='LIB,APOST',COND=(4,LT,PREALC)
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(ZADANIE1),DISP=SHR
+//LKED.SYSLIB DD DSN=PROD.LOADLIB,DISP=SHR
+//GO.TRANSIN  DD DSN=PROD.TRANSIN,DISP=SHR
+//GO.THRESHLD DD DSN=PROD.THRESHLD,DISP=SHR
+//GO.RPT1     DD SYSOUT=*
+//* IDXTRACT feeds the downstream identification/matching system with
+//* this run's verdicts; ZADANIE1 starts it fresh each day (OPEN
+//* OUTPUT, hence a truncating disposition here) and ZADANIE2/ZADANIE3
+//* below OPEN EXTEND to append to it, hence MOD on their own DDs.
+//GO.IDXTRACT DD DSN=PROD.IDXTRACT,DISP=(,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//* RUNLOG records who submitted each job; every step in the suite,
+//* starting with ZADANIE1, appends to the same log, which accumulates
+//* indefinitely across runs rather than resetting day to day. PREALC
+//* above guarantees PROD.RUNLOG already exists by the time this runs.
+//GO.RUNLOG   DD DSN=PROD.RUNLOG,DISP=(MOD,CATLG,CATLG)
+//* THRCNTS HOLDS ZADANIE1'S THRESHOLD-CHECK TOTALS FOR EODSUM/
+//* DASHBOARD BELOW TO PICK UP LATER IN THE RUN. ZADANIE1 OPENS IT
+//* OUTPUT EACH RUN, SO THIS DD TRUNCATES RATHER THAN APPENDS.
+//GO.THRCNTS  DD DSN=PROD.THRCNTS,DISP=(,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=268,BLKSIZE=0)
+//*
+//Z2C      EXEC IGYWCLG,PARM.COBOL='LIB,APOST',COND=(4,LT,Z1C.GO)
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(ZADANIE2),DISP=SHR
+//LKED.SYSLIB DD DSN=PROD.LOADLIB,DISP=SHR
+//GO.NUMMAST  DD DSN=PROD.NUMMAST,DISP=OLD
+//GO.IDXTRACT DD DSN=PROD.IDXTRACT,DISP=MOD
+//GO.RUNLOG   DD DSN=PROD.RUNLOG,DISP=MOD
+//* SGNCNTS HOLDS ZADANIE2'S SIGN-CHECK TOTALS FOR EODSUM/DASHBOARD
+//* BELOW TO PICK UP LATER IN THE RUN. ZADANIE2 OPENS IT OUTPUT EACH
+//* RUN, SO THIS DD TRUNCATES RATHER THAN APPENDS.
+//GO.SGNCNTS  DD DSN=PROD.SGNCNTS,DISP=(,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//*
+//Z3C      EXEC IGYWCLG,PARM.COBOL='LIB,APOST',COND=(4,LT,Z2C.GO)
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(ZADANIE3),DISP=SHR
+//LKED.SYSLIB DD DSN=PROD.LOADLIB,DISP=SHR
+//GO.PARCHKIN DD DSN=PROD.PARCHKIN,DISP=SHR
+//GO.PARITOUT DD DSN=PROD.PARITOUT,DISP=(,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=22,BLKSIZE=0)
+//GO.IDXTRACT DD DSN=PROD.IDXTRACT,DISP=MOD
+//GO.RUNLOG   DD DSN=PROD.RUNLOG,DISP=MOD
+//* PARCNTS HOLDS ZADANIE3'S PARITY-CHECK TOTALS FOR EODSUM/DASHBOARD
+//* BELOW TO PICK UP LATER IN THE RUN. ZADANIE3 OPENS IT OUTPUT EACH
+//* RUN, SO THIS DD TRUNCATES RATHER THAN APPENDS.
+//GO.PARCNTS  DD DSN=PROD.PARCNTS,DISP=(,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=18,BLKSIZE=0)
+//*
+//Z4C      EXEC IGYWCLG,PARM.COBOL='LIB,APOST',COND=(4,LT,Z3C.GO)
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(ZADANIE4),DISP=SHR
+//* ZADANIE4 COPYs VAL1VAL2, SO THE COMPILE STEP NEEDS ITS OWN SYSLIB
+//* CONCATENATION TO RESOLVE THE COPY MEMBER.
+//COBOL.SYSLIB DD DSN=PROD.COPYLIB,DISP=SHR
+//LKED.SYSLIB DD DSN=PROD.LOADLIB,DISP=SHR
+//GO.YESTRDAY DD DSN=PROD.YESTRDAY,DISP=SHR
+//GO.TODAYEXT DD DSN=PROD.TODAYEXT,DISP=SHR
+//GO.EXCPTOUT DD DSN=PROD.EXCPTOUT,DISP=(,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=43,BLKSIZE=0)
+//GO.RUNLOG   DD DSN=PROD.RUNLOG,DISP=MOD
+//* DUPKEYS CARRIES THE DUPLICATE-KEY RECORDS ZADANIE4 SPLITS OFF
+//* FROM THE MATCHED EXTRACTS. ZADANIE4 OPENS IT OUTPUT EACH RUN, SO
+//* THIS DD TRUNCATES RATHER THAN APPENDS.
+//GO.DUPKEYS  DD DSN=PROD.DUPKEYS,DISP=(,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//* SRTWK1/SRTWK2 ARE WORK DATASETS FOR THE INTERNAL SORT OF
+//* YESTRDAY/TODAYEXT AHEAD OF THE MATCH LOOP.
+//SRTWK1      DD UNIT=SYSDA,SPACE=(CYL,(5,5)),DISP=(NEW,DELETE,DELETE)
+//SRTWK2      DD UNIT=SYSDA,SPACE=(CYL,(5,5)),DISP=(NEW,DELETE,DELETE)
+//* MULTCHK IS THE OPTIONAL MULTI-VALUE GROUP INPUT; TOLERATED IF
+//* ABSENT THE SAME WAY FORPARM IS TOLERATED BY IDEONE BELOW.
+//GO.MULTCHK  DD DSN=PROD.MULTCHK,DISP=SHR
+//* MULTEQ CARRIES THE GROUP-EQUALITY VERDICTS MULTCHK PRODUCES, AND
+//* SRTWK3 IS ITS SORT WORK DATASET. ZADANIE4 OPENS MULTEQ OUTPUT EACH
+//* RUN, SO THIS DD TRUNCATES RATHER THAN APPENDS.
+//GO.MULTEQ   DD DSN=PROD.MULTEQ,DISP=(,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//SRTWK3      DD UNIT=SYSDA,SPACE=(CYL,(5,5)),DISP=(NEW,DELETE,DELETE)
+//*
+//Z5C      EXEC IGYWCLG,PARM.COBOL='LIB,APOST',COND=(4,LT,Z4C.GO)
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(ZADANIE5),DISP=SHR
+//* ZADANIE5 COPYs VAL1VAL2, SO THE COMPILE STEP NEEDS ITS OWN SYSLIB
+//* CONCATENATION TO RESOLVE THE COPY MEMBER.
+//COBOL.SYSLIB DD DSN=PROD.COPYLIB,DISP=SHR
+//LKED.SYSLIB DD DSN=PROD.LOADLIB,DISP=SHR
+//GO.PAIRSIN  DD DSN=PROD.PAIRSIN,DISP=SHR
+//* ZADANIE5 OPENS RANKOUT OUTPUT EACH RUN, SO THIS DD TRUNCATES
+//* RATHER THAN APPENDS.
+//GO.RANKOUT  DD DSN=PROD.RANKOUT,DISP=(,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=42,BLKSIZE=0)
+//GO.RUNLOG   DD DSN=PROD.RUNLOG,DISP=MOD
+//*
+//Z6C      EXEC IGYWCLG,PARM.COBOL='LIB,APOST',COND=(4,LT,Z5C.GO)
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(ZADANIE6),DISP=SHR
+//* ZADANIE6 COPYs VAL1VAL2, SO THE COMPILE STEP NEEDS ITS OWN SYSLIB
+//* CONCATENATION TO RESOLVE THE COPY MEMBER.
+//COBOL.SYSLIB DD DSN=PROD.COPYLIB,DISP=SHR
+//LKED.SYSLIB DD DSN=PROD.LOADLIB,DISP=SHR
+//GO.SUMPARM  DD DSN=PROD.SUMPARM,DISP=SHR
+//GO.SUMCKPT  DD DSN=PROD.SUMCKPT,DISP=SHR
+//GO.SUMAUDIT DD DSN=PROD.SUMAUDIT,DISP=SHR
+//GO.SUMCTL   DD DSN=PROD.SUMCTL,DISP=SHR
+//GO.RUNLOG   DD DSN=PROD.RUNLOG,DISP=MOD
+//*
+//Z7C      EXEC IGYWCLG,PARM.COBOL='LIB,APOST',COND=(4,LT,Z6C.GO)
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(ZADANIE7),DISP=SHR
+//* ZADANIE7 COPYs VAL1VAL2, SO THE COMPILE STEP NEEDS ITS OWN SYSLIB
+//* CONCATENATION TO RESOLVE THE COPY MEMBER.
+//COBOL.SYSLIB DD DSN=PROD.COPYLIB,DISP=SHR
+//LKED.SYSLIB DD DSN=PROD.LOADLIB,DISP=SHR
+//GO.SQRAUDIT DD DSN=PROD.SQRAUDIT,DISP=SHR
+//GO.SQRCTL   DD DSN=PROD.SQRCTL,DISP=SHR
+//GO.RUNLOG   DD DSN=PROD.RUNLOG,DISP=MOD
+//*
+//IDC      EXEC IGYWCLG,PARM.COBOL='LIB,APOST',COND=(4,LT,Z7C.GO)
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(IDEONE),DISP=SHR
+//LKED.SYSLIB DD DSN=PROD.LOADLIB,DISP=SHR
+//GO.FORPARM  DD DSN=PROD.FORPARM,DISP=SHR
+//*
+//ESC      EXEC IGYWCLG,PARM.COBOL='LIB,APOST',COND=(4,LT,IDC.GO)
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(EODSUM),DISP=SHR
+//GO.THRCNTS  DD DSN=PROD.THRCNTS,DISP=SHR
+//GO.SGNCNTS  DD DSN=PROD.SGNCNTS,DISP=SHR
+//GO.PARCNTS  DD DSN=PROD.PARCNTS,DISP=SHR
+//GO.EODRPT   DD SYSOUT=*
+//*
+//ARCHIVE  EXEC PGM=IDCAMS,COND=(4,LT,ESC.GO)
+//* TAKES A DATED SNAPSHOT OF TODAY'S CLASSIFIER AND CALCULATOR
+//* OUTPUT INTO A NEW GDG GENERATION. ZADANIE3's OWN OPEN OUTPUT
+//* REBUILDS PARITOUT FRESH EACH RUN, AND ZADANIE7'S OPEN OUTPUT
+//* REBUILDS SQRAUDIT FRESH EACH RUN THE SAME WAY; ZADANIE6'S
+//* SUMAUDIT IS REBUILT FRESH ON A NORMAL COMPLETED DAY TOO AND ONLY
+//* OPENED EXTEND WHEN RESUMING FROM A CHECKPOINT MID-RUN. EITHER WAY
+//* NONE OF THE THREE LEAVES A TRACE OF WHAT THE FILE LOOKED LIKE AT
+//* THE END OF ANY ONE PARTICULAR DAY ONCE THE NEXT RUN TOUCHES IT.
+//* (+1) ALWAYS ALLOCATES THE NEXT GENERATION; THE GDG BASE'S
+//* LIMIT(31) ABOVE ROLLS OFF GENERATIONS OLDER THAN THAT AUTOMATICALLY.
+//PARIARCH DD DSN=PROD.PARITOUT,DISP=SHR
+//SUMAARCH DD DSN=PROD.SUMAUDIT,DISP=SHR
+//SQRAARCH DD DSN=PROD.SQRAUDIT,DISP=SHR
+//PARIGEN  DD DSN=PROD.PARITOUT.ARCH(+1),DISP=(,CATLG),
+//            LIKE=PROD.PARITOUT
+//SUMAGEN  DD DSN=PROD.SUMAUDIT.ARCH(+1),DISP=(,CATLG),
+//            LIKE=PROD.SUMAUDIT
+//SQRAGEN  DD DSN=PROD.SQRAUDIT.ARCH(+1),DISP=(,CATLG),
+//            LIKE=PROD.SQRAUDIT
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(PARIARCH) OUTFILE(PARIGEN)
+  REPRO INFILE(SUMAARCH) OUTFILE(SUMAGEN)
+  REPRO INFILE(SQRAARCH) OUTFILE(SQRAGEN)
+/*
+//*
+//DSHC     EXEC IGYWCLG,PARM.COBOL='LIB,APOST',COND=(4,LT,ARCHIVE)
+//* DASHBOARD RUNS LAST SO RUNLOG ALREADY HAS TODAY'S ENTRY FROM
+//* EVERY STEP ABOVE BY THE TIME IT READS IT.
+//COBOL.SYSIN DD DSN=PROD.SRCLIB(DASHBOARD),DISP=SHR
+//GO.RUNLOG   DD DSN=PROD.RUNLOG,DISP=SHR
+//GO.THRCNTS  DD DSN=PROD.THRCNTS,DISP=SHR
+//GO.SGNCNTS  DD DSN=PROD.SGNCNTS,DISP=SHR
+//GO.PARCNTS  DD DSN=PROD.PARCNTS,DISP=SHR
+//GO.EXCPTOUT DD DSN=PROD.EXCPTOUT,DISP=SHR
+//GO.OPSDASH  DD SYSOUT=*
