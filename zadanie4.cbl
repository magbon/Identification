@@ -1,24 +1,427 @@
-*wczyta 2 liczby całkowite i wypisze, czy są one równe
+*>wczyta 2 liczby całkowite i wypisze, czy są one równe
 IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
+PROGRAM-ID. ZADANIE4.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EXTRACT-YDAY ASSIGN TO "YESTRDAY"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-YDAY-STATUS.
+    SELECT EXTRACT-TODAY ASSIGN TO "TODAYEXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TODAY-STATUS.
+    SELECT EXCEPTION-OUT ASSIGN TO "EXCPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCP-STATUS.
+    SELECT DUPKEY-OUT ASSIGN TO "DUPKEYS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-DUP-STATUS.
+*>  Sort work files for A-SORT-EXTRACTS -- the match logic below
+*>  assumes both extracts arrive in ascending key sequence, which
+*>  upstream feeds are not guaranteed to provide.
+    SELECT SORT-YDAY-WORK ASSIGN TO "SRTWK1".
+    SELECT SORT-TODAY-WORK ASSIGN TO "SRTWK2".
+*>  MULTCHK/MULTEQ cover the case where more than two values need to
+*>  be checked equal under one key (the match logic above only ever
+*>  compares yesterday's one value against today's one value). This
+*>  is an optional additional check, not a replacement -- see
+*>  A-RUN-MULTI-CHECK.
+    SELECT MULT-IN ASSIGN TO "MULTCHK"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MULT-STATUS.
+    SELECT MULTI-EQ-OUT ASSIGN TO "MULTEQ"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MULTEQ-STATUS.
+    SELECT SORT-MULT-WORK ASSIGN TO "SRTWK3".
 DATA DIVISION.
+FILE SECTION.
+FD  EXTRACT-YDAY
+    RECORDING MODE IS F.
+01  YDAY-REC.
+    05  YDAY-KEY            PIC X(10).
+    05  YDAY-VAL            PIC S9(10).
+FD  EXTRACT-TODAY
+    RECORDING MODE IS F.
+01  TODAY-REC.
+    05  TODAY-KEY           PIC X(10).
+    05  TODAY-VAL           PIC S9(10).
+SD  SORT-YDAY-WORK.
+01  SRT-YDAY-REC.
+    05  SRT-YDAY-KEY        PIC X(10).
+    05  SRT-YDAY-VAL        PIC S9(10).
+SD  SORT-TODAY-WORK.
+01  SRT-TODAY-REC.
+    05  SRT-TODAY-KEY       PIC X(10).
+    05  SRT-TODAY-VAL       PIC S9(10).
+FD  EXCEPTION-OUT
+    RECORDING MODE IS F.
+01  EXCEPTION-REC.
+    05  EXCP-KEY            PIC X(10).
+    05  EXCP-SEP1           PIC X.
+    05  EXCP-YDAY-VAL       PIC -(9)9.
+    05  EXCP-SEP2           PIC X.
+    05  EXCP-TODAY-VAL      PIC -(9)9.
+    05  EXCP-SEP3           PIC X.
+    05  EXCP-DIFF           PIC -(9)9.
+FD  DUPKEY-OUT
+    RECORDING MODE IS F.
+01  DUPKEY-REC.
+    05  DUPKEY-SOURCE       PIC X(8).
+    05  DUPKEY-SEP1         PIC X.
+    05  DUPKEY-KEY          PIC X(10).
+    05  DUPKEY-SEP2         PIC X.
+    05  DUPKEY-VAL          PIC -(9)9.
+FD  MULT-IN
+    RECORDING MODE IS F.
+01  MULT-REC.
+    05  MULT-KEY            PIC X(10).
+    05  MULT-VAL            PIC S9(10).
+SD  SORT-MULT-WORK.
+01  SRT-MULT-REC.
+    05  SRT-MULT-KEY        PIC X(10).
+    05  SRT-MULT-VAL        PIC S9(10).
+FD  MULTI-EQ-OUT
+    RECORDING MODE IS F.
+01  MULTEQ-REC.
+    05  ME-KEY              PIC X(10).
+    05  ME-SEP1             PIC X.
+    05  ME-POS-A            PIC 9(3).
+    05  ME-SEP2             PIC X.
+    05  ME-VAL-A            PIC -(9)9.
+    05  ME-SEP3             PIC X.
+    05  ME-POS-B            PIC 9(3).
+    05  ME-SEP4             PIC X.
+    05  ME-VAL-B            PIC -(9)9.
+    05  ME-SEP5             PIC X.
+    05  ME-RESULT           PIC X(8).
     WORKING-STORAGE SECTION.
 
-        01 VAL1 PICTURE 9(10).
-         01 VAL2 PICTURE 9(10).
+        COPY VAL1VAL2.
+
+        77 WS-YDAY-STATUS    PIC XX.
+        77 WS-TODAY-STATUS   PIC XX.
+        77 WS-EXCP-STATUS    PIC XX.
+        77 WS-DUP-STATUS     PIC XX.
+        77 WS-DIFF           PIC S9(10).
+        77 WS-YDAY-EOF-SW    PIC X VALUE "N".
+            88 WS-YDAY-EOF           VALUE "Y".
+        77 WS-TODAY-EOF-SW   PIC X VALUE "N".
+            88 WS-TODAY-EOF          VALUE "Y".
+        77 WS-MATCH-KEY      PIC X(10).
+        77 WS-EQUAL-CNT      PIC 9(6) VALUE 0.
+        77 WS-NOTEQUAL-CNT   PIC 9(6) VALUE 0.
+        77 WS-DUPKEY-CNT     PIC 9(6) VALUE 0.
+        77 WS-PREV-YDAY-KEY  PIC X(10) VALUE LOW-VALUES.
+        77 WS-PREV-TODAY-KEY PIC X(10) VALUE LOW-VALUES.
+        77 WS-YDAY-OK-SW     PIC X VALUE "N".
+            88 WS-YDAY-OK            VALUE "Y".
+        77 WS-TODAY-OK-SW    PIC X VALUE "N".
+            88 WS-TODAY-OK           VALUE "Y".
+        77 WS-RUN-ID         PIC 9(8).
+        77 WS-RUN-TIME       PIC 9(8).
+        77 WS-ERR-MSG        PIC X(60).
+        77 WS-ERR-RC         PIC 9(4).
+
+        77 WS-MULT-STATUS    PIC XX.
+        77 WS-MULTEQ-STATUS  PIC XX.
+        77 WS-MULT-EOF-SW    PIC X VALUE "N".
+            88 WS-MULT-EOF           VALUE "Y".
+        77 WS-MULT-CUR-KEY   PIC X(10) VALUE SPACES.
+        77 WS-MULT-GRP-CNT   PIC 9(3) VALUE 0.
+        77 WS-MULT-I         PIC 9(3).
+        77 WS-MULT-J         PIC 9(3).
+        77 WS-MULT-GRP-CNT-1 PIC 9(3).
+        77 WS-MULT-J-START   PIC 9(3).
+        77 WS-MULTEQ-CNT     PIC 9(6) VALUE 0.
+        77 WS-MULTNE-CNT     PIC 9(6) VALUE 0.
+
+01  WS-MULT-GROUP.
+    05  WS-MULT-ENTRY OCCURS 100 TIMES INDEXED BY WS-MULT-IDX.
+        10  WS-MULT-GRP-VAL PIC S9(10).
+
 PROCEDURE DIVISION.
-   
-    ACCEPT VAL1.
-    ACCEPT VAL2.
-    
+    PERFORM A-RUN-HEADER.
+    PERFORM A-OPEN-FILES.
+    PERFORM A-SORT-EXTRACTS.
+    PERFORM A-REOPEN-FILES.
+    PERFORM A-READ-YDAY.
+    PERFORM A-READ-TODAY.
+
+    PERFORM UNTIL WS-YDAY-EOF AND WS-TODAY-EOF
+        IF WS-YDAY-EOF
+            PERFORM A-READ-TODAY
+        ELSE
+            IF WS-TODAY-EOF
+                PERFORM A-READ-YDAY
+            ELSE
+                IF YDAY-KEY = TODAY-KEY
+                    MOVE YDAY-VAL TO VAL1
+                    MOVE TODAY-VAL TO VAL2
+                    MOVE YDAY-KEY TO WS-MATCH-KEY
+                    PERFORM B-COMPARE
+                    PERFORM A-READ-YDAY
+                    PERFORM A-READ-TODAY
+                ELSE
+                    IF YDAY-KEY < TODAY-KEY
+                        PERFORM A-READ-YDAY
+                    ELSE
+                        PERFORM A-READ-TODAY
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM.
+
+    DISPLAY "RECORDS EQUAL     : " WS-EQUAL-CNT.
+    DISPLAY "RECORDS NOT EQUAL : " WS-NOTEQUAL-CNT.
+    DISPLAY "DUPLICATE KEYS    : " WS-DUPKEY-CNT.
+
+    PERFORM A-RUN-MULTI-CHECK.
+
+    CLOSE EXTRACT-YDAY.
+    CLOSE EXTRACT-TODAY.
+    CLOSE EXCEPTION-OUT.
+    CLOSE DUPKEY-OUT.
+    GOBACK.
+
+A-RUN-HEADER.
+*>  Tags this run's console output with a run-id and timestamp so
+*>  several jobs' SYSOUT can still be told apart once bundled together.
+    ACCEPT WS-RUN-ID FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    DISPLAY "===== ZADANIE4 RUN-ID " WS-RUN-ID "-" WS-RUN-TIME
+        " =====".
+    CALL "RUNLOG" USING "ZADANIE4" WS-RUN-ID WS-RUN-TIME.
+
+A-OPEN-FILES.
+*>  Opened here only to confirm EXTRACT-YDAY/EXTRACT-TODAY actually
+*>  exist before A-SORT-EXTRACTS ever touches them -- SORT's USING
+*>  clause opens and closes each file itself and happily GIVINGs back
+*>  an empty file if the input wasn't there, which would otherwise
+*>  let a missing extract sail straight past this check. Each file is
+*>  closed again immediately once its status check passes so SORT can
+*>  open it on its own right after.
+    OPEN INPUT EXTRACT-YDAY.
+    IF WS-YDAY-STATUS NOT = "00"
+        STRING "EXTRACT-YDAY OPEN FAILED, STATUS " WS-YDAY-STATUS
+            DELIMITED BY SIZE INTO WS-ERR-MSG
+        MOVE 1001 TO WS-ERR-RC
+        CALL "ERRHAND" USING "ZADANIE4" WS-ERR-MSG "A" WS-ERR-RC
+    ELSE
+        CLOSE EXTRACT-YDAY
+    END-IF.
+    OPEN INPUT EXTRACT-TODAY.
+    IF WS-TODAY-STATUS NOT = "00"
+        STRING "EXTRACT-TODAY OPEN FAILED, STATUS " WS-TODAY-STATUS
+            DELIMITED BY SIZE INTO WS-ERR-MSG
+        MOVE 1002 TO WS-ERR-RC
+        CALL "ERRHAND" USING "ZADANIE4" WS-ERR-MSG "A" WS-ERR-RC
+    ELSE
+        CLOSE EXTRACT-TODAY
+    END-IF.
+
+A-SORT-EXTRACTS.
+*>  Puts both extracts into ascending key sequence before the match
+*>  logic ever opens them, so an unsorted feed from upstream doesn't
+*>  silently break the keyed comparison in the main PERFORM loop.
+    SORT SORT-YDAY-WORK
+        ON ASCENDING KEY SRT-YDAY-KEY
+        USING EXTRACT-YDAY
+        GIVING EXTRACT-YDAY.
+    SORT SORT-TODAY-WORK
+        ON ASCENDING KEY SRT-TODAY-KEY
+        USING EXTRACT-TODAY
+        GIVING EXTRACT-TODAY.
+
+A-REOPEN-FILES.
+    OPEN INPUT EXTRACT-YDAY.
+    OPEN INPUT EXTRACT-TODAY.
+    OPEN OUTPUT EXCEPTION-OUT.
+    OPEN OUTPUT DUPKEY-OUT.
+
+A-READ-YDAY.
+*>  Skips (and logs) any record whose value isn't numeric, and any
+*>  record whose key duplicates the one just read from this same
+*>  file, instead of letting a bad extract corrupt the comparison --
+*>  the match logic below assumes each file is in unique key sequence.
+    PERFORM WITH TEST AFTER UNTIL WS-YDAY-EOF OR WS-YDAY-OK
+        MOVE "N" TO WS-YDAY-OK-SW
+        IF NOT WS-YDAY-EOF
+            READ EXTRACT-YDAY
+                AT END
+                    SET WS-YDAY-EOF TO TRUE
+                    MOVE HIGH-VALUES TO YDAY-KEY
+                NOT AT END
+                    IF YDAY-VAL IS NOT NUMERIC
+                        STRING "SKIPPING NON-NUMERIC YDAY RECORD: "
+                            YDAY-REC DELIMITED BY SIZE INTO WS-ERR-MSG
+                        CALL "ERRHAND" USING "ZADANIE4" WS-ERR-MSG
+                            "S" WS-ERR-RC
+                    ELSE
+                        IF YDAY-KEY = WS-PREV-YDAY-KEY
+                            PERFORM B-LOG-DUPKEY-YDAY
+                        ELSE
+                            MOVE YDAY-KEY TO WS-PREV-YDAY-KEY
+                            SET WS-YDAY-OK TO TRUE
+                        END-IF
+                    END-IF
+            END-READ
+        END-IF
+    END-PERFORM.
+
+A-READ-TODAY.
+    PERFORM WITH TEST AFTER UNTIL WS-TODAY-EOF OR WS-TODAY-OK
+        MOVE "N" TO WS-TODAY-OK-SW
+        IF NOT WS-TODAY-EOF
+            READ EXTRACT-TODAY
+                AT END
+                    SET WS-TODAY-EOF TO TRUE
+                    MOVE HIGH-VALUES TO TODAY-KEY
+                NOT AT END
+                    IF TODAY-VAL IS NOT NUMERIC
+                        STRING "SKIPPING NON-NUMERIC TODAY RECORD: "
+                            TODAY-REC DELIMITED BY SIZE INTO WS-ERR-MSG
+                        CALL "ERRHAND" USING "ZADANIE4" WS-ERR-MSG
+                            "S" WS-ERR-RC
+                    ELSE
+                        IF TODAY-KEY = WS-PREV-TODAY-KEY
+                            PERFORM B-LOG-DUPKEY-TODAY
+                        ELSE
+                            MOVE TODAY-KEY TO WS-PREV-TODAY-KEY
+                            SET WS-TODAY-OK TO TRUE
+                        END-IF
+                    END-IF
+            END-READ
+        END-IF
+    END-PERFORM.
+
+B-LOG-DUPKEY-YDAY.
+    DISPLAY "DUPLICATE KEY IN YDAY EXTRACT: " YDAY-REC.
+    ADD 1 TO WS-DUPKEY-CNT.
+    MOVE "YESTRDAY" TO DUPKEY-SOURCE.
+    MOVE SPACE TO DUPKEY-SEP1.
+    MOVE YDAY-KEY TO DUPKEY-KEY.
+    MOVE SPACE TO DUPKEY-SEP2.
+    MOVE YDAY-VAL TO DUPKEY-VAL.
+    WRITE DUPKEY-REC.
+
+B-LOG-DUPKEY-TODAY.
+    DISPLAY "DUPLICATE KEY IN TODAY EXTRACT: " TODAY-REC.
+    ADD 1 TO WS-DUPKEY-CNT.
+    MOVE "TODAYEXT" TO DUPKEY-SOURCE.
+    MOVE SPACE TO DUPKEY-SEP1.
+    MOVE TODAY-KEY TO DUPKEY-KEY.
+    MOVE SPACE TO DUPKEY-SEP2.
+    MOVE TODAY-VAL TO DUPKEY-VAL.
+    WRITE DUPKEY-REC.
+
+B-COMPARE.
+*>  keyed match of yesterday's vs today's extract; a bare console
+*>  DISPLAY wouldn't scale once every key in the file is checked.
     IF VAL1 = VAL2
-        DISPLAY "Liczby są sobie równe"
+        DISPLAY WS-MATCH-KEY " Liczby są sobie równe"
+        ADD 1 TO WS-EQUAL-CNT
+    ELSE
+        DISPLAY WS-MATCH-KEY " Liczby nie są sobie równe"
+        ADD 1 TO WS-NOTEQUAL-CNT
+        COMPUTE WS-DIFF = VAL1 - VAL2
+        MOVE WS-MATCH-KEY TO EXCP-KEY
+        MOVE SPACE TO EXCP-SEP1
+        MOVE VAL1 TO EXCP-YDAY-VAL
+        MOVE SPACE TO EXCP-SEP2
+        MOVE VAL2 TO EXCP-TODAY-VAL
+        MOVE SPACE TO EXCP-SEP3
+        MOVE WS-DIFF TO EXCP-DIFF
+        WRITE EXCEPTION-REC
+    END-IF.
+
+A-RUN-MULTI-CHECK.
+*>  Optional additional check for keys with more than two values to
+*>  compare -- skipped entirely when MULTCHK isn't present, the same
+*>  way EODSUM tolerates a summary input that didn't run that day,
+*>  since this is extra coverage on top of the YESTRDAY/TODAYEXT
+*>  match above rather than a required input.
+    OPEN INPUT MULT-IN.
+    IF WS-MULT-STATUS NOT = "00"
+        DISPLAY "MULTCHK NOT PRESENT -- SKIPPING MULTI-VALUE CHECK"
+    ELSE
+        CLOSE MULT-IN
+        PERFORM A-SORT-MULT
+        OPEN INPUT MULT-IN
+        OPEN OUTPUT MULTI-EQ-OUT
+        PERFORM UNTIL WS-MULT-EOF
+            READ MULT-IN
+                AT END
+                    SET WS-MULT-EOF TO TRUE
+                NOT AT END
+                    PERFORM B-ACCUMULATE-MULTI
+            END-READ
+        END-PERFORM
+        IF WS-MULT-GRP-CNT > 0
+            PERFORM B-CHECK-MULTI-GROUP
+        END-IF
+        CLOSE MULT-IN
+        CLOSE MULTI-EQ-OUT
+        DISPLAY "MULTI-VALUE PAIRS EQUAL     : " WS-MULTEQ-CNT
+        DISPLAY "MULTI-VALUE PAIRS NOT EQUAL : " WS-MULTNE-CNT
+    END-IF.
+
+A-SORT-MULT.
+*>  Same rationale as A-SORT-EXTRACTS above -- the group-by-key logic
+*>  in B-ACCUMULATE-MULTI assumes MULTCHK arrives in ascending key
+*>  sequence, so a key change always means the previous group is
+*>  complete.
+    SORT SORT-MULT-WORK
+        ON ASCENDING KEY SRT-MULT-KEY
+        USING MULT-IN
+        GIVING MULT-IN.
+
+B-ACCUMULATE-MULTI.
+*>  Buffers this key's values until the key changes, then checks the
+*>  completed group all at once.
+    IF WS-MULT-GRP-CNT > 0 AND MULT-KEY NOT = WS-MULT-CUR-KEY
+        PERFORM B-CHECK-MULTI-GROUP
+    END-IF.
+    MOVE MULT-KEY TO WS-MULT-CUR-KEY.
+    IF WS-MULT-GRP-CNT < 100
+        ADD 1 TO WS-MULT-GRP-CNT
+        SET WS-MULT-IDX TO WS-MULT-GRP-CNT
+        MOVE MULT-VAL TO WS-MULT-GRP-VAL(WS-MULT-IDX)
     ELSE
-        DISPLAY "Liczby nie są sobie równe"
+        STRING "MULTCHK GROUP TRUNCATED AT 100 VALUES, KEY: "
+            MULT-KEY DELIMITED BY SIZE INTO WS-ERR-MSG
+        CALL "ERRHAND" USING "ZADANIE4" WS-ERR-MSG "S" WS-ERR-RC
     END-IF.
-        
-    
-    DISPLAY VAL1.
-    DISPLAY VAL2.
 
-STOP RUN.
\ No newline at end of file
+B-CHECK-MULTI-GROUP.
+*>  All-pairs comparison across the current key's buffered values --
+*>  small groups (a handful of values per key) make the resulting
+*>  pair count a non-issue, and a straight nested PERFORM VARYING
+*>  needs no extra bookkeeping to get every pair exactly once.
+    COMPUTE WS-MULT-GRP-CNT-1 = WS-MULT-GRP-CNT - 1.
+    PERFORM VARYING WS-MULT-I FROM 1 BY 1
+        UNTIL WS-MULT-I > WS-MULT-GRP-CNT-1
+        COMPUTE WS-MULT-J-START = WS-MULT-I + 1
+        PERFORM VARYING WS-MULT-J FROM WS-MULT-J-START BY 1
+            UNTIL WS-MULT-J > WS-MULT-GRP-CNT
+            MOVE WS-MULT-CUR-KEY TO ME-KEY
+            MOVE SPACE TO ME-SEP1
+            MOVE WS-MULT-I TO ME-POS-A
+            MOVE SPACE TO ME-SEP2
+            MOVE WS-MULT-GRP-VAL(WS-MULT-I) TO ME-VAL-A
+            MOVE SPACE TO ME-SEP3
+            MOVE WS-MULT-J TO ME-POS-B
+            MOVE SPACE TO ME-SEP4
+            MOVE WS-MULT-GRP-VAL(WS-MULT-J) TO ME-VAL-B
+            MOVE SPACE TO ME-SEP5
+            IF WS-MULT-GRP-VAL(WS-MULT-I) = WS-MULT-GRP-VAL(WS-MULT-J)
+                MOVE "EQUAL" TO ME-RESULT
+                ADD 1 TO WS-MULTEQ-CNT
+            ELSE
+                MOVE "NOTEQUAL" TO ME-RESULT
+                ADD 1 TO WS-MULTNE-CNT
+            END-IF
+            WRITE MULTEQ-REC
+        END-PERFORM
+    END-PERFORM.
+    MOVE 0 TO WS-MULT-GRP-CNT.
