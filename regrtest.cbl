@@ -0,0 +1,452 @@
+*> Regression test harness for the zadanie1-7/IDEONE suite. Feeds a
+*> fixed set of known inputs through the batch programs and compares
+*> their output against an expected-results file, so the whole suite
+*> can be checked in minutes instead of rerunning every program by
+*> hand and eyeballing DISPLAY output.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REGRTEST.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EXPECTED-FILE ASSIGN TO "REGREXP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXP-STATUS.
+    SELECT TEST-TRANSIN ASSIGN TO "TRANSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TT-STATUS.
+    SELECT TEST-PARCHKIN ASSIGN TO "PARCHKIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TP-STATUS.
+    SELECT TEST-PAIRSIN ASSIGN TO "PAIRSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TR-STATUS.
+    SELECT TEST-SUMPARM ASSIGN TO "SUMPARM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SP-STATUS.
+    SELECT TEST-SUMCKPT ASSIGN TO "SUMCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SC-STATUS.
+    SELECT TEST-FORPARM ASSIGN TO "FORPARM"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FP-STATUS.
+    SELECT TEST-YESTRDAY ASSIGN TO "YESTRDAY"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-YD-STATUS.
+    SELECT TEST-TODAYEXT ASSIGN TO "TODAYEXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TE-STATUS.
+    SELECT TEST-THRESHLD ASSIGN TO "THRESHLD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TH-STATUS.
+    SELECT THR-CNTS-IN ASSIGN TO "THRCNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-THR-STATUS.
+    SELECT PAR-CNTS-IN ASSIGN TO "PARCNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PAR-STATUS.
+    SELECT RANK-OUT-IN ASSIGN TO "RANKOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RANK-STATUS.
+    SELECT EXCP-OUT-IN ASSIGN TO "EXCPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCP-STATUS.
+    SELECT SUM-CKPT-IN ASSIGN TO "SUMCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+    SELECT SQR-AUDIT-IN ASSIGN TO "SQRAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SQR-STATUS.
+    SELECT REGR-RPT ASSIGN TO "REGRRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  EXPECTED-FILE
+    RECORDING MODE IS F.
+01  REGR-EXP-REC.
+    05  REGR-CHECK-ID       PIC X(20).
+    05  REGR-EXPECTED       PIC -(9)9.
+FD  TEST-TRANSIN
+    RECORDING MODE IS F.
+01  TT-REC.
+    05  TT-X                PIC 99.
+FD  TEST-PARCHKIN
+    RECORDING MODE IS F.
+01  TP-REC.
+    05  TP-X                PIC S9(9).
+FD  TEST-PAIRSIN
+    RECORDING MODE IS F.
+01  TR-REC.
+    05  TR-VAL1             PIC S9(10).
+    05  TR-VAL2             PIC S9(10).
+FD  TEST-SUMPARM
+    RECORDING MODE IS F.
+01  SP-REC                  PIC X(80).
+FD  TEST-SUMCKPT
+    RECORDING MODE IS F.
+01  SC-REC                  PIC X(17).
+FD  TEST-FORPARM
+    RECORDING MODE IS F.
+01  FP-REC                  PIC X(80).
+FD  TEST-YESTRDAY
+    RECORDING MODE IS F.
+01  YD-REC.
+    05  YD-KEY              PIC X(10).
+    05  YD-VAL              PIC S9(10).
+FD  TEST-TODAYEXT
+    RECORDING MODE IS F.
+01  TE-REC.
+    05  TE-KEY              PIC X(10).
+    05  TE-VAL              PIC S9(10).
+FD  TEST-THRESHLD
+    RECORDING MODE IS F.
+01  TH-REC                  PIC X(80).
+FD  THR-CNTS-IN
+    RECORDING MODE IS F.
+01  THR-CNT-REC.
+    05  THR-BAND-COUNT      PIC 9(2).
+    05  THR-BAND-ENTRY OCCURS 10 TIMES.
+        10  THR-BAND-LABEL  PIC X(20).
+        10  THR-BAND-CNT    PIC 9(6).
+    05  THR-TOTAL-CNT       PIC 9(6).
+FD  PAR-CNTS-IN
+    RECORDING MODE IS F.
+01  PAR-CNT-REC.
+    05  PAR-EVEN-CNT        PIC 9(6).
+    05  PAR-ODD-CNT         PIC 9(6).
+    05  PAR-TOTAL-CNT       PIC 9(6).
+FD  RANK-OUT-IN
+    RECORDING MODE IS F.
+01  RANK-REC                PIC X(42).
+FD  EXCP-OUT-IN
+    RECORDING MODE IS F.
+01  EXCP-REC                PIC X(43).
+FD  SUM-CKPT-IN
+    RECORDING MODE IS F.
+01  CKPT-REC.
+    05  CKPT-STATUS-FLAG    PIC X.
+    05  CKPT-VAL1           PIC 9(3).
+    05  CKPT-VAL2           PIC 9(10).
+    05  CKPT-ITER           PIC 9(3).
+FD  SQR-AUDIT-IN
+    RECORDING MODE IS F.
+01  SQR-AUDIT-REC.
+    05  SQR-AUDIT-RUN-ID    PIC 9(8).
+    05  SQR-AUDIT-SEP1      PIC X.
+    05  SQR-AUDIT-ITER      PIC 9(3).
+    05  SQR-AUDIT-SEP2      PIC X.
+    05  SQR-AUDIT-VAL1      PIC 9(3).
+    05  SQR-AUDIT-SEP3      PIC X.
+    05  SQR-AUDIT-VAL2      PIC 9(10).
+    05  SQR-AUDIT-SEP4      PIC X.
+    05  SQR-AUDIT-TIME      PIC 9(8).
+FD  REGR-RPT
+    RECORDING MODE IS F.
+01  REGR-RPT-LINE           PIC X(80).
+    WORKING-STORAGE SECTION.
+        77 WS-EXP-STATUS    PIC XX.
+        77 WS-TT-STATUS     PIC XX.
+        77 WS-TP-STATUS     PIC XX.
+        77 WS-TR-STATUS     PIC XX.
+        77 WS-SP-STATUS     PIC XX.
+        77 WS-SC-STATUS     PIC XX.
+        77 WS-FP-STATUS     PIC XX.
+        77 WS-YD-STATUS     PIC XX.
+        77 WS-TE-STATUS     PIC XX.
+        77 WS-TH-STATUS     PIC XX.
+        77 WS-THR-STATUS    PIC XX.
+        77 WS-PAR-STATUS    PIC XX.
+        77 WS-RANK-STATUS   PIC XX.
+        77 WS-EXCP-STATUS   PIC XX.
+        77 WS-CKPT-STATUS   PIC XX.
+        77 WS-SQR-STATUS    PIC XX.
+        77 WS-RPT-STATUS    PIC XX.
+        77 WS-RUN-DATE      PIC 9(8).
+        77 WS-RUN-TIME      PIC 9(8).
+        77 WS-ACTUAL        PIC S9(10).
+        77 WS-CHECK-ID      PIC X(20).
+        77 WS-PASS-CNT      PIC 9(4) VALUE 0.
+        77 WS-FAIL-CNT      PIC 9(4) VALUE 0.
+        77 WS-EOF-SW        PIC X VALUE "N".
+            88 WS-EOF               VALUE "Y".
+        77 WS-IDEONE-RC     PIC 9(2).
+
+01  WS-REPORT-HEADER-1.
+    05  FILLER              PIC X(30) VALUE
+        "SUITE REGRESSION TEST REPORT".
+    05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+    05  H1-RUN-DATE         PIC 9999/99/99.
+01  WS-REPORT-BLANK         PIC X(80) VALUE SPACES.
+01  WS-REPORT-DETAIL.
+    05  D-CHECK-ID          PIC X(20).
+    05  D-EXPECTED          PIC X(12).
+    05  D-ACTUAL            PIC X(12).
+    05  D-RESULT            PIC X(6).
+01  WS-REPORT-TOTAL.
+    05  FILLER              PIC X(20) VALUE "PASS / FAIL / TOTAL".
+    05  T-PASS              PIC ZZZ9.
+    05  FILLER              PIC X(3) VALUE " / ".
+    05  T-FAIL              PIC ZZZ9.
+    05  FILLER              PIC X(3) VALUE " / ".
+    05  T-TOTAL             PIC ZZZ9.
+PROCEDURE DIVISION.
+    PERFORM A-RUN-HEADER.
+    PERFORM A-WRITE-EXPECTED.
+    PERFORM A-WRITE-TEST-DATA.
+    PERFORM A-RUN-SUITE.
+    PERFORM A-OPEN-REPORT.
+
+    OPEN INPUT EXPECTED-FILE.
+    PERFORM B-CHECK-THRESHOLD.
+    PERFORM B-CHECK-PARITY.
+    PERFORM B-CHECK-RANKING.
+    PERFORM B-CHECK-MATCHING.
+    PERFORM B-CHECK-SUMMATION.
+    PERFORM B-CHECK-SUMOFSQUARES.
+    PERFORM B-CHECK-IDEONE.
+    CLOSE EXPECTED-FILE.
+
+    PERFORM C-WRITE-SUMMARY.
+    CLOSE REGR-RPT.
+    GOBACK.
+
+A-RUN-HEADER.
+*>  Tags this run's console output with a run-id and timestamp so
+*>  several jobs' SYSOUT can still be told apart once bundled together.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    DISPLAY "===== REGRTEST RUN-ID " WS-RUN-DATE "-" WS-RUN-TIME
+        " =====".
+
+A-WRITE-EXPECTED.
+*>  Known-good answers for the fixed test data this harness feeds the
+*>  suite below, in the same order the B-CHECK-xxx paragraphs read
+*>  them back.
+    OPEN OUTPUT EXPECTED-FILE.
+    MOVE "THR-TOTAL"        TO REGR-CHECK-ID.
+    MOVE 5                  TO REGR-EXPECTED.
+    WRITE REGR-EXP-REC.
+    MOVE "THR-ABOVE"        TO REGR-CHECK-ID.
+    MOVE 3                  TO REGR-EXPECTED.
+    WRITE REGR-EXP-REC.
+    MOVE "PAR-EVEN"         TO REGR-CHECK-ID.
+    MOVE 2                  TO REGR-EXPECTED.
+    WRITE REGR-EXP-REC.
+    MOVE "PAR-TOTAL"        TO REGR-CHECK-ID.
+    MOVE 5                  TO REGR-EXPECTED.
+    WRITE REGR-EXP-REC.
+    MOVE "RANK-COUNT"       TO REGR-CHECK-ID.
+    MOVE 3                  TO REGR-EXPECTED.
+    WRITE REGR-EXP-REC.
+    MOVE "MATCH-NOTEQUAL"   TO REGR-CHECK-ID.
+    MOVE 1                  TO REGR-EXPECTED.
+    WRITE REGR-EXP-REC.
+    MOVE "SUM-TOTAL"        TO REGR-CHECK-ID.
+    MOVE 210                TO REGR-EXPECTED.
+    WRITE REGR-EXP-REC.
+    MOVE "SQR-TOTAL"        TO REGR-CHECK-ID.
+    MOVE 2870               TO REGR-EXPECTED.
+    WRITE REGR-EXP-REC.
+    MOVE "IDEONE-RC"        TO REGR-CHECK-ID.
+    MOVE 0                  TO REGR-EXPECTED.
+    WRITE REGR-EXP-REC.
+    CLOSE EXPECTED-FILE.
+
+A-WRITE-TEST-DATA.
+*>  Fixed, known test data for each program's input -- the same five
+*>  or so values every regression run, so a changed answer means a
+*>  changed program rather than a changed input.
+    OPEN OUTPUT TEST-TRANSIN.
+    MOVE 2 TO TT-X. WRITE TT-REC.
+    MOVE 5 TO TT-X. WRITE TT-REC.
+    MOVE 8 TO TT-X. WRITE TT-REC.
+    MOVE 50 TO TT-X. WRITE TT-REC.
+    MOVE 99 TO TT-X. WRITE TT-REC.
+    CLOSE TEST-TRANSIN.
+
+    OPEN OUTPUT TEST-PARCHKIN.
+    MOVE -4 TO TP-X. WRITE TP-REC.
+    MOVE -3 TO TP-X. WRITE TP-REC.
+    MOVE 2 TO TP-X. WRITE TP-REC.
+    MOVE 3 TO TP-X. WRITE TP-REC.
+    MOVE 7 TO TP-X. WRITE TP-REC.
+    CLOSE TEST-PARCHKIN.
+
+    OPEN OUTPUT TEST-PAIRSIN.
+    MOVE 5 TO TR-VAL1. MOVE 3 TO TR-VAL2. WRITE TR-REC.
+    MOVE 2 TO TR-VAL1. MOVE 2 TO TR-VAL2. WRITE TR-REC.
+    MOVE 1 TO TR-VAL1. MOVE 9 TO TR-VAL2. WRITE TR-REC.
+    CLOSE TEST-PAIRSIN.
+
+    OPEN OUTPUT TEST-YESTRDAY.
+    MOVE "KCHECK0001" TO YD-KEY. MOVE 100 TO YD-VAL. WRITE YD-REC.
+    MOVE "KCHECK0002" TO YD-KEY. MOVE 200 TO YD-VAL. WRITE YD-REC.
+    CLOSE TEST-YESTRDAY.
+
+    OPEN OUTPUT TEST-TODAYEXT.
+    MOVE "KCHECK0001" TO TE-KEY. MOVE 100 TO TE-VAL. WRITE TE-REC.
+    MOVE "KCHECK0002" TO TE-KEY. MOVE 250 TO TE-VAL. WRITE TE-REC.
+    CLOSE TEST-TODAYEXT.
+
+*>  Pins the summation utility to its historical 1-to-20 range, and
+*>  clears any leftover checkpoint so this run always starts from 1
+*>  instead of resuming wherever a prior run left off.
+    OPEN OUTPUT TEST-SUMPARM.
+    MOVE "01020" TO SP-REC.
+    WRITE SP-REC.
+    CLOSE TEST-SUMPARM.
+    OPEN OUTPUT TEST-SUMCKPT.
+    CLOSE TEST-SUMCKPT.
+
+*>  No FORPARM card -- IDEONE falls back to its own compiled-in
+*>  0/10/100 default, which is all B-CHECK-IDEONE below cares about.
+    OPEN OUTPUT TEST-FORPARM.
+    CLOSE TEST-FORPARM.
+
+*>  No THRESHLD band table either -- a leftover file from some other
+*>  run in the same working directory would otherwise override
+*>  ZADANIE1's compiled-in three-band default and break the
+*>  THR-TOTAL/THR-ABOVE expected values above, which assume it.
+    OPEN OUTPUT TEST-THRESHLD.
+    CLOSE TEST-THRESHLD.
+
+A-RUN-SUITE.
+*>  Runs the programs under test against the fixed inputs just
+*>  written, the same way DRIVER calls them as job steps.
+    CALL "ZADANIE1".
+    CALL "ZADANIE3".
+    CALL "ZADANIE4".
+    CALL "ZADANIE5".
+    CALL "ZADANIE6".
+    CALL "ZADANIE7".
+    CALL "IDEONE" USING WS-IDEONE-RC.
+
+A-OPEN-REPORT.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    OPEN OUTPUT REGR-RPT.
+    MOVE WS-RUN-DATE TO H1-RUN-DATE.
+    WRITE REGR-RPT-LINE FROM WS-REPORT-HEADER-1.
+    WRITE REGR-RPT-LINE FROM WS-REPORT-BLANK.
+
+B-CHECK-THRESHOLD.
+*>  Default three-way band split around threshold 5 (no THRESHLD
+*>  card): 2 is below, 5 is at, 8/50/99 are above.
+    OPEN INPUT THR-CNTS-IN.
+    READ THR-CNTS-IN.
+    READ EXPECTED-FILE INTO REGR-EXP-REC.
+    MOVE REGR-CHECK-ID TO WS-CHECK-ID.
+    MOVE THR-TOTAL-CNT TO WS-ACTUAL.
+    PERFORM D-RECORD-RESULT.
+    READ EXPECTED-FILE INTO REGR-EXP-REC.
+    MOVE REGR-CHECK-ID TO WS-CHECK-ID.
+    MOVE THR-BAND-CNT(3) TO WS-ACTUAL.
+    PERFORM D-RECORD-RESULT.
+    CLOSE THR-CNTS-IN.
+
+B-CHECK-PARITY.
+    OPEN INPUT PAR-CNTS-IN.
+    READ PAR-CNTS-IN.
+    READ EXPECTED-FILE INTO REGR-EXP-REC.
+    MOVE REGR-CHECK-ID TO WS-CHECK-ID.
+    MOVE PAR-EVEN-CNT TO WS-ACTUAL.
+    PERFORM D-RECORD-RESULT.
+    READ EXPECTED-FILE INTO REGR-EXP-REC.
+    MOVE REGR-CHECK-ID TO WS-CHECK-ID.
+    MOVE PAR-TOTAL-CNT TO WS-ACTUAL.
+    PERFORM D-RECORD-RESULT.
+    CLOSE PAR-CNTS-IN.
+
+B-CHECK-RANKING.
+*>  Three ranked pairs in, three ranking records out.
+    MOVE 0 TO WS-ACTUAL.
+    MOVE "N" TO WS-EOF-SW.
+    OPEN INPUT RANK-OUT-IN.
+    PERFORM UNTIL WS-EOF
+        READ RANK-OUT-IN
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-ACTUAL
+        END-READ
+    END-PERFORM.
+    CLOSE RANK-OUT-IN.
+    READ EXPECTED-FILE INTO REGR-EXP-REC.
+    MOVE REGR-CHECK-ID TO WS-CHECK-ID.
+    PERFORM D-RECORD-RESULT.
+
+B-CHECK-MATCHING.
+*>  One key matches with different values (KCHECK0002, 200 vs 250), so
+*>  the exception file should hold exactly one record.
+    MOVE 0 TO WS-ACTUAL.
+    MOVE "N" TO WS-EOF-SW.
+    OPEN INPUT EXCP-OUT-IN.
+    PERFORM UNTIL WS-EOF
+        READ EXCP-OUT-IN
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-ACTUAL
+        END-READ
+    END-PERFORM.
+    CLOSE EXCP-OUT-IN.
+    READ EXPECTED-FILE INTO REGR-EXP-REC.
+    MOVE REGR-CHECK-ID TO WS-CHECK-ID.
+    PERFORM D-RECORD-RESULT.
+
+B-CHECK-SUMMATION.
+*>  Sum of 1 to 20 via the completed checkpoint record.
+    OPEN INPUT SUM-CKPT-IN.
+    READ SUM-CKPT-IN.
+    CLOSE SUM-CKPT-IN.
+    READ EXPECTED-FILE INTO REGR-EXP-REC.
+    MOVE REGR-CHECK-ID TO WS-CHECK-ID.
+    MOVE CKPT-VAL2 TO WS-ACTUAL.
+    PERFORM D-RECORD-RESULT.
+
+B-CHECK-SUMOFSQUARES.
+*>  Sum of squares 1 to 20 via the last audit record written.
+    MOVE "N" TO WS-EOF-SW.
+    OPEN INPUT SQR-AUDIT-IN.
+    PERFORM UNTIL WS-EOF
+        READ SQR-AUDIT-IN
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                MOVE SQR-AUDIT-VAL2 TO WS-ACTUAL
+        END-READ
+    END-PERFORM.
+    CLOSE SQR-AUDIT-IN.
+    READ EXPECTED-FILE INTO REGR-EXP-REC.
+    MOVE REGR-CHECK-ID TO WS-CHECK-ID.
+    PERFORM D-RECORD-RESULT.
+
+B-CHECK-IDEONE.
+*>  IDEONE's own LK-RETURN-CODE linkage parameter should come back 0
+*>  on a normal run.
+    READ EXPECTED-FILE INTO REGR-EXP-REC.
+    MOVE REGR-CHECK-ID TO WS-CHECK-ID.
+    MOVE WS-IDEONE-RC TO WS-ACTUAL.
+    PERFORM D-RECORD-RESULT.
+
+D-RECORD-RESULT.
+*>  Common pass/fail comparison and report line for every check above.
+    MOVE WS-CHECK-ID TO D-CHECK-ID.
+    MOVE REGR-EXPECTED TO D-EXPECTED.
+    MOVE WS-ACTUAL TO D-ACTUAL.
+    IF WS-ACTUAL = REGR-EXPECTED
+        MOVE "PASS" TO D-RESULT
+        ADD 1 TO WS-PASS-CNT
+    ELSE
+        MOVE "FAIL" TO D-RESULT
+        ADD 1 TO WS-FAIL-CNT
+    END-IF.
+    DISPLAY D-CHECK-ID " EXPECTED " REGR-EXPECTED
+        " ACTUAL " WS-ACTUAL " " D-RESULT.
+    WRITE REGR-RPT-LINE FROM WS-REPORT-DETAIL.
+
+C-WRITE-SUMMARY.
+    WRITE REGR-RPT-LINE FROM WS-REPORT-BLANK.
+    MOVE WS-PASS-CNT TO T-PASS.
+    MOVE WS-FAIL-CNT TO T-FAIL.
+    COMPUTE T-TOTAL = WS-PASS-CNT + WS-FAIL-CNT.
+    WRITE REGR-RPT-LINE FROM WS-REPORT-TOTAL.
