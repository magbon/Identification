@@ -0,0 +1,34 @@
+*> Shared error-handling routine CALLed by every program in the suite
+*> instead of each one DISPLAYing its own ad-hoc message and STOPping
+*> RUN directly. Centralizes the message format and the RETURN-CODE
+*> convention so a JCL step's COND= always has something consistent to
+*> check, and so a future change to how errors are logged only has to
+*> happen in one place.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ERRHAND.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    77 WS-ERR-TIME          PIC 9(8).
+LINKAGE SECTION.
+01  LK-PROGRAM-ID           PIC X(8).
+01  LK-ERROR-MSG            PIC X(60).
+01  LK-SEVERITY             PIC X.
+    88  LK-SEV-SKIP                 VALUE "S".
+    88  LK-SEV-ABEND                VALUE "A".
+01  LK-RETURN-CODE          PIC 9(4).
+PROCEDURE DIVISION USING LK-PROGRAM-ID LK-ERROR-MSG LK-SEVERITY
+        LK-RETURN-CODE.
+*>  LK-SEVERITY "S" logs the problem and returns control so the
+*>  caller can skip the bad record and keep going; "A" logs it and
+*>  abends the whole run unit with LK-RETURN-CODE in RETURN-CODE, so
+*>  the JCL step chain's COND= stops the rest of the suite instead of
+*>  running later steps against a job that never finished.
+    ACCEPT WS-ERR-TIME FROM TIME.
+    DISPLAY "*ERROR* " LK-PROGRAM-ID " " WS-ERR-TIME " " LK-ERROR-MSG.
+    IF LK-SEV-ABEND
+        DISPLAY "*ERROR* " LK-PROGRAM-ID
+            " ABENDING -- RETURN CODE " LK-RETURN-CODE
+        MOVE LK-RETURN-CODE TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    GOBACK.
