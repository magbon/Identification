@@ -1,28 +1,54 @@
 	IDENTIFICATION DIVISION.
 	PROGRAM-ID. IDEONE.
 
-	ENVIRONMENT DIVISION.
-
 	DATA DIVISION.
 		WORKING-STORAGE SECTION.
 		01	LIKE-I PIC 9(3).
-		
-	PROCEDURE DIVISION.
+
+		77  WS-START       PIC 9(3) VALUE 0.
+		77  WS-STEP        PIC 9(3) VALUE 10.
+		77  WS-LIMIT       PIC 9(3) VALUE 100.
+		77  WS-PARM-FILE     PIC X(8) VALUE "FORPARM".
+		77  WS-PARM-CARD     PIC X(80).
+		77  WS-PARM-FOUND-SW PIC X.
+		    88 WS-PARM-FOUND         VALUE "Y".
+		77  WS-FIRST-SW      PIC X.
+		77  WS-AT-END-SW     PIC X.
+
+	LINKAGE SECTION.
+	01  LK-RETURN-CODE      PIC 9(2).
+
+	PROCEDURE DIVISION USING LK-RETURN-CODE.
 	*>	your code goes here
-	
-		
-			PERFORM TRY-FOR
-			VARYING LIKE-I FROM 0 BY 10  
-			UNTIL LIKE-I > 100.
-      *                       FOR I = 0 <- FROM 0 
-      *		      I = I + 10 <- BY 10
-      *		      I < 100 <- UNTIL I > 100		
-					
-				STOP-NOW.
-				STOP RUN.
-					
-			TRY-FOR.
-			DISPLAY LIKE-I.
-			
-						
-					
\ No newline at end of file
+
+			PERFORM A-READ-PARM.
+			MOVE "Y" TO WS-FIRST-SW.
+			MOVE "N" TO WS-AT-END-SW.
+			PERFORM UNTIL WS-AT-END-SW = "Y"
+			    CALL "TRY-FOR" USING WS-START WS-STEP WS-LIMIT
+			        LIKE-I WS-FIRST-SW WS-AT-END-SW
+			    IF WS-AT-END-SW NOT = "Y"
+			        DISPLAY LIKE-I
+			    END-IF
+			END-PERFORM.
+      *>                       FOR I = 0 <- FROM 0
+      *>		      I = I + 10 <- BY 10
+      *>		      I < 100 <- UNTIL I > 100
+
+				MOVE 0 TO LK-RETURN-CODE.
+				GOBACK.
+
+			A-READ-PARM.
+			*>  Reads the start/step/limit triple from a parameter card, via
+			*>  the shared PARMCARD reader, so this loop utility isn't pinned
+			*>  to the original 0-to-100-by-10 example. Falls back to that
+			*>  same example when the parameter file is missing or empty.
+			    CALL "PARMCARD" USING WS-PARM-FILE WS-PARM-CARD
+			        WS-PARM-FOUND-SW.
+			    IF WS-PARM-FOUND
+			        MOVE WS-PARM-CARD(1:3) TO WS-START
+			        MOVE WS-PARM-CARD(4:3) TO WS-STEP
+			        MOVE WS-PARM-CARD(7:3) TO WS-LIMIT
+			    END-IF.
+
+	END PROGRAM IDEONE.
