@@ -1,20 +1,193 @@
-* wczyta liczbę całkowitą i wypisze, czy jest ona dodatnia czy ujemna
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. HELLO-WORLD.
-	DATA DIVISION.
-    	WORKING-STORAGE SECTION.
-        	77 X PIC S9(3).                
-* S -> SIGN
-	PROCEDURE DIVISION.
-    	SET X TO -3.
-
-    	IF X > 0 
-        	DISPLAY "Liczba jest dodatnia"
-    	ELSE 
-        	IF X = 0
-            	DISPLAY "Liczba 0"
+*> wczyta liczbę całkowitą i wypisze, czy jest ona dodatnia czy ujemna
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ZADANIE2.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT NUMBER-MASTER ASSIGN TO "NUMMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS NM-ID
+        FILE STATUS IS WS-NM-STATUS.
+    SELECT COUNTS-OUT ASSIGN TO "SGNCNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CNTS-STATUS.
+*>  Common fixed-format extract shared with zadanie1 (threshold) and
+*>  zadanie3 (parity) for a downstream identification/matching system.
+*>  Zadanie1 runs first in the suite and creates this file fresh each
+*>  day; this program appends to it.
+    SELECT ID-EXTRACT ASSIGN TO "IDXTRACT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-IDX-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  NUMBER-MASTER.
+01  NM-RECORD.
+    05  NM-ID               PIC X(10).
+    05  NM-AMOUNT           PIC S9(10).
+    05  NM-STATUS-FLAG      PIC X.
+        88  NM-POSITIVE             VALUE "P".
+        88  NM-NEGATIVE             VALUE "N".
+        88  NM-ZERO                 VALUE "Z".
+        88  NM-OVERFLOW             VALUE "O".
+FD  COUNTS-OUT
+    RECORDING MODE IS F.
+01  SGN-CNT-REC.
+    05  SGN-POS-CNT         PIC 9(6).
+    05  SGN-NEG-CNT         PIC 9(6).
+    05  SGN-ZERO-CNT        PIC 9(6).
+    05  SGN-OVF-CNT         PIC 9(6).
+    05  SGN-TOTAL-CNT       PIC 9(6).
+FD  ID-EXTRACT
+    RECORDING MODE IS F.
+01  IDX-REC.
+    05  IDX-SOURCE          PIC X(8).
+    05  IDX-SEP1            PIC X.
+    05  IDX-KEY             PIC X(10).
+    05  IDX-SEP2            PIC X.
+    05  IDX-VALUE           PIC -(9)9.
+    05  IDX-SEP3            PIC X.
+    05  IDX-VERDICT         PIC X(20).
+    05  IDX-SEP4            PIC X.
+    05  IDX-RUN-DATE        PIC 9(8).
+    WORKING-STORAGE SECTION.
+*> S -> SIGN
+        77 X PIC S9(9).
+        77 WS-NM-STATUS     PIC XX.
+        77 WS-CNTS-STATUS   PIC XX.
+        77 WS-IDX-STATUS    PIC XX.
+        77 WS-EOF-SW        PIC X VALUE "N".
+            88 WS-EOF               VALUE "Y".
+        77 WS-POS-CNT       PIC 9(6) VALUE 0.
+        77 WS-NEG-CNT       PIC 9(6) VALUE 0.
+        77 WS-ZERO-CNT      PIC 9(6) VALUE 0.
+        77 WS-OVF-CNT       PIC 9(6) VALUE 0.
+        77 WS-TOTAL-CNT     PIC 9(6) VALUE 0.
+        77 WS-RUN-ID        PIC 9(8).
+        77 WS-RUN-TIME      PIC 9(8).
+        77 WS-ERR-MSG       PIC X(60).
+        77 WS-ERR-RC        PIC 9(4).
+PROCEDURE DIVISION.
+    PERFORM A-RUN-HEADER.
+    OPEN I-O NUMBER-MASTER.
+    IF WS-NM-STATUS NOT = "00"
+        STRING "NUMBER-MASTER OPEN FAILED, STATUS " WS-NM-STATUS
+            DELIMITED BY SIZE INTO WS-ERR-MSG
+        MOVE 1001 TO WS-ERR-RC
+        CALL "ERRHAND" USING "ZADANIE2" WS-ERR-MSG "A" WS-ERR-RC
+    END-IF.
+    OPEN OUTPUT COUNTS-OUT.
+    PERFORM A-OPEN-EXTRACT.
+
+    PERFORM UNTIL WS-EOF
+        READ NUMBER-MASTER NEXT RECORD
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                PERFORM B-CLASSIFY
+        END-READ
+    END-PERFORM.
+
+    DISPLAY "COUNT POSITIVE    : " WS-POS-CNT.
+    DISPLAY "COUNT NEGATIVE    : " WS-NEG-CNT.
+    DISPLAY "COUNT ZERO        : " WS-ZERO-CNT.
+    DISPLAY "COUNT OVERFLOW    : " WS-OVF-CNT.
+    DISPLAY "TOTAL RECORDS     : " WS-TOTAL-CNT.
+    PERFORM C-WRITE-COUNTS.
+
+    CLOSE NUMBER-MASTER.
+    CLOSE COUNTS-OUT.
+    CLOSE ID-EXTRACT.
+    GOBACK.
+
+A-OPEN-EXTRACT.
+*>  Zadanie1 creates IDXTRACT fresh each day; this program appends to
+*>  whatever zadanie1 already wrote. OPEN EXTEND fails with a
+*>  not-found status the very first time (no zadanie1 run yet today),
+*>  which falls back to OPEN OUTPUT so this program still works on its
+*>  own.
+    OPEN EXTEND ID-EXTRACT.
+    IF WS-IDX-STATUS NOT = "00"
+        OPEN OUTPUT ID-EXTRACT
+    END-IF.
+
+A-RUN-HEADER.
+*>  Tags this run's console output with a run-id and timestamp so
+*>  several jobs' SYSOUT can still be told apart once bundled together.
+    ACCEPT WS-RUN-ID FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    DISPLAY "===== ZADANIE2 RUN-ID " WS-RUN-ID "-" WS-RUN-TIME
+        " =====".
+    CALL "RUNLOG" USING "ZADANIE2" WS-RUN-ID WS-RUN-TIME.
+
+B-CLASSIFY.
+*>  NM-AMOUNT arrives from upstream as PIC S9(10); the classifier's
+*>  working field X is PIC S9(9). Rather than let a MOVE silently
+*>  truncate an oversized balance, COMPUTE it with ON SIZE ERROR so
+*>  an overflow is flagged instead of mis-classified.
+    COMPUTE X = NM-AMOUNT
+        ON SIZE ERROR
+            DISPLAY "OVERFLOW: NM-ID " NM-ID " AMOUNT " NM-AMOUNT
+                " EXCEEDS S9(9)"
+            SET NM-OVERFLOW TO TRUE
+            ADD 1 TO WS-OVF-CNT
+        NOT ON SIZE ERROR
+            IF X > 0
+                DISPLAY "Liczba jest dodatnia"
+                SET NM-POSITIVE TO TRUE
+                ADD 1 TO WS-POS-CNT
             ELSE
-				DISPLAY  "Liczba jest ujemna"
+                IF X = 0
+                    DISPLAY "Liczba 0"
+                    SET NM-ZERO TO TRUE
+                    ADD 1 TO WS-ZERO-CNT
+                ELSE
+                    DISPLAY  "Liczba jest ujemna"
+                    SET NM-NEGATIVE TO TRUE
+                    ADD 1 TO WS-NEG-CNT
+                END-IF
             END-IF
-    	END-IF.
-	STOP RUN.
\ No newline at end of file
+    END-COMPUTE.
+    ADD 1 TO WS-TOTAL-CNT.
+    REWRITE NM-RECORD
+        INVALID KEY
+            STRING "REWRITE FAILED FOR KEY " NM-ID
+                DELIMITED BY SIZE INTO WS-ERR-MSG
+            MOVE 1002 TO WS-ERR-RC
+            CALL "ERRHAND" USING "ZADANIE2" WS-ERR-MSG "S" WS-ERR-RC
+    END-REWRITE.
+    PERFORM D-WRITE-EXTRACT.
+
+D-WRITE-EXTRACT.
+    MOVE "ZADANIE2" TO IDX-SOURCE.
+    MOVE SPACE TO IDX-SEP1.
+    MOVE NM-ID TO IDX-KEY.
+    MOVE SPACE TO IDX-SEP2.
+    MOVE NM-AMOUNT TO IDX-VALUE.
+    MOVE SPACE TO IDX-SEP3.
+    IF NM-OVERFLOW
+        MOVE "OVERFLOW" TO IDX-VERDICT
+    ELSE
+        IF NM-POSITIVE
+            MOVE "POSITIVE" TO IDX-VERDICT
+        ELSE
+            IF NM-ZERO
+                MOVE "ZERO" TO IDX-VERDICT
+            ELSE
+                MOVE "NEGATIVE" TO IDX-VERDICT
+            END-IF
+        END-IF
+    END-IF.
+    MOVE SPACE TO IDX-SEP4.
+    MOVE WS-RUN-ID TO IDX-RUN-DATE.
+    WRITE IDX-REC.
+
+C-WRITE-COUNTS.
+*>  Machine-readable counts extract for the end-of-day summary
+*>  (EODSUM), mirroring the counts file zadanie1 now produces.
+    MOVE WS-POS-CNT   TO SGN-POS-CNT.
+    MOVE WS-NEG-CNT   TO SGN-NEG-CNT.
+    MOVE WS-ZERO-CNT  TO SGN-ZERO-CNT.
+    MOVE WS-OVF-CNT   TO SGN-OVF-CNT.
+    MOVE WS-TOTAL-CNT TO SGN-TOTAL-CNT.
+    WRITE SGN-CNT-REC.
