@@ -0,0 +1,47 @@
+*> Shared parameter-card reader used by every program in the suite
+*> that takes its day's values from an optional one-record parameter
+*> file (zadanie1's THRESHLD, zadanie6's SUMPARM, IDEONE's FORPARM).
+*> Centralizing the open/read/fallback logic here means operations
+*> can change those values by editing a card, and a change to how
+*> missing/short cards are handled only has to happen in one place.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PARMCARD.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PARM-IN ASSIGN DYNAMIC WS-PARM-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  PARM-IN
+    RECORDING MODE IS F.
+01  PARM-CARD-REC           PIC X(80).
+    WORKING-STORAGE SECTION.
+        77 WS-PARM-FILE-NAME PIC X(8).
+        77 WS-PARM-STATUS    PIC XX.
+LINKAGE SECTION.
+01  LK-PARM-FILE            PIC X(8).
+01  LK-PARM-CARD            PIC X(80).
+01  LK-PARM-FOUND           PIC X.
+    88  LK-PARM-WAS-FOUND           VALUE "Y".
+PROCEDURE DIVISION USING LK-PARM-FILE LK-PARM-CARD LK-PARM-FOUND.
+*>  Caller passes the assign-name of its parameter file and gets back
+*>  the raw 80-byte card plus a found/not-found flag; the caller is
+*>  the one that knows how to slice the card into its own fields, so
+*>  it keeps its own compiled-in defaults when the card isn't found.
+    MOVE LK-PARM-FILE TO WS-PARM-FILE-NAME.
+    MOVE SPACES TO LK-PARM-CARD.
+    MOVE "N" TO LK-PARM-FOUND.
+    OPEN INPUT PARM-IN.
+    IF WS-PARM-STATUS = "00"
+        READ PARM-IN
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE PARM-CARD-REC TO LK-PARM-CARD
+                MOVE "Y" TO LK-PARM-FOUND
+        END-READ
+        CLOSE PARM-IN
+    END-IF.
+    GOBACK.
