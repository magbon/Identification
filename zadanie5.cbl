@@ -1,23 +1,108 @@
-* wczyta 2 liczby całkowite i wypisze, która z nich jest większa
+*> wczyta 2 liczby całkowite i wypisze, która z nich jest większa
 IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
+PROGRAM-ID. ZADANIE5.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PAIRS-IN ASSIGN TO "PAIRSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PAIRS-STATUS.
+    SELECT RANKING-OUT ASSIGN TO "RANKOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RANK-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  PAIRS-IN
+    RECORDING MODE IS F.
+01  PAIRS-REC.
+    05  PAIRS-VAL1          PIC S9(10).
+    05  PAIRS-VAL2          PIC S9(10).
+FD  RANKING-OUT
+    RECORDING MODE IS F.
+01  RANKING-REC.
+    05  RANK-VAL1           PIC -(9)9.
+    05  RANK-SEP1           PIC X.
+    05  RANK-VAL2           PIC -(9)9.
+    05  RANK-SEP2           PIC X.
+    05  RANK-RESULT         PIC X(9).
+    05  RANK-SEP3           PIC X.
+    05  RANK-DIFF           PIC -(9)9.
     WORKING-STORAGE SECTION.
 
-        01 VAL1 PICTURE 9(10).
-        01 VAL2 PICTURE 9(10).
+        COPY VAL1VAL2.
+
+        77 WS-PAIRS-STATUS  PIC XX.
+        77 WS-RANK-STATUS   PIC XX.
+        77 WS-EOF-SW        PIC X VALUE "N".
+            88 WS-EOF               VALUE "Y".
+        77 WS-DIFF          PIC S9(10).
+        77 WS-RUN-ID        PIC 9(8).
+        77 WS-RUN-TIME      PIC 9(8).
+        77 WS-ERR-MSG       PIC X(60).
+        77 WS-ERR-RC        PIC 9(4).
 PROCEDURE DIVISION.
-   
-    ACCEPT VAL1.
-    ACCEPT VAL2.
-    
+    PERFORM A-RUN-HEADER.
+    OPEN INPUT PAIRS-IN.
+    IF WS-PAIRS-STATUS NOT = "00"
+        STRING "PAIRS-IN OPEN FAILED, STATUS " WS-PAIRS-STATUS
+            DELIMITED BY SIZE INTO WS-ERR-MSG
+        MOVE 1001 TO WS-ERR-RC
+        CALL "ERRHAND" USING "ZADANIE5" WS-ERR-MSG "A" WS-ERR-RC
+    END-IF.
+    OPEN OUTPUT RANKING-OUT.
+
+    PERFORM UNTIL WS-EOF
+        READ PAIRS-IN
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                IF PAIRS-VAL1 IS NUMERIC AND PAIRS-VAL2 IS NUMERIC
+                    MOVE PAIRS-VAL1 TO VAL1
+                    MOVE PAIRS-VAL2 TO VAL2
+                    PERFORM B-RANK
+                ELSE
+                    STRING "SKIPPING NON-NUMERIC PAIR: " PAIRS-REC
+                        DELIMITED BY SIZE INTO WS-ERR-MSG
+                    CALL "ERRHAND" USING "ZADANIE5" WS-ERR-MSG
+                        "S" WS-ERR-RC
+                END-IF
+        END-READ
+    END-PERFORM.
+
+    CLOSE PAIRS-IN.
+    CLOSE RANKING-OUT.
+    GOBACK.
+
+A-RUN-HEADER.
+*>  Tags this run's console output with a run-id and timestamp so
+*>  several jobs' SYSOUT can still be told apart once bundled together.
+    ACCEPT WS-RUN-ID FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    DISPLAY "===== ZADANIE5 RUN-ID " WS-RUN-ID "-" WS-RUN-TIME
+        " =====".
+    CALL "RUNLOG" USING "ZADANIE5" WS-RUN-ID WS-RUN-TIME.
+
+B-RANK.
+*>  Ranks each VAL1/VAL2 pair from the batch extract and records the
+*>  numeric difference, instead of requiring one interactive run per
+*>  pair.
+    MOVE VAL1 TO RANK-VAL1.
+    MOVE SPACE TO RANK-SEP1.
+    MOVE VAL2 TO RANK-VAL2.
+    MOVE SPACE TO RANK-SEP2.
+    COMPUTE WS-DIFF = VAL1 - VAL2.
+    MOVE WS-DIFF TO RANK-DIFF.
+    MOVE SPACE TO RANK-SEP3.
     IF VAL1 > VAL2
         DISPLAY "Pierwsza jest większa"
+        MOVE "PIERWSZA " TO RANK-RESULT
     ELSE
         IF VAL1 < VAL2
             DISPLAY "Druga jest wieksza"
-        ELSE 
+            MOVE "DRUGA    " TO RANK-RESULT
+        ELSE
             DISPLAY "Liczby są równe"
+            MOVE "RÓWNE    " TO RANK-RESULT
         END-IF
-	END-IF.
-STOP RUN.
\ No newline at end of file
+    END-IF.
+    WRITE RANKING-REC.
