@@ -0,0 +1,200 @@
+*> Consolidates the per-program counts extracts from zadanie1
+*> (threshold), zadanie2 (sign) and zadanie3 (parity) into one
+*> end-of-day report, so there is a single document to hand to a
+*> supervisor instead of three separate console logs.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EODSUM.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT THRESH-CNTS-IN ASSIGN TO "THRCNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-THR-STATUS.
+    SELECT SIGN-CNTS-IN ASSIGN TO "SGNCNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SGN-STATUS.
+    SELECT PARITY-CNTS-IN ASSIGN TO "PARCNTS"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PAR-STATUS.
+    SELECT SUMMARY-OUT ASSIGN TO "EODRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  THRESH-CNTS-IN
+    RECORDING MODE IS F.
+01  THR-CNT-REC.
+    05  THR-BAND-COUNT      PIC 9(2).
+    05  THR-BAND-ENTRY OCCURS 10 TIMES.
+        10  THR-BAND-LABEL  PIC X(20).
+        10  THR-BAND-CNT    PIC 9(6).
+    05  THR-TOTAL-CNT       PIC 9(6).
+FD  SIGN-CNTS-IN
+    RECORDING MODE IS F.
+01  SGN-CNT-REC.
+    05  SGN-POS-CNT         PIC 9(6).
+    05  SGN-NEG-CNT         PIC 9(6).
+    05  SGN-ZERO-CNT        PIC 9(6).
+    05  SGN-OVF-CNT         PIC 9(6).
+    05  SGN-TOTAL-CNT       PIC 9(6).
+FD  PARITY-CNTS-IN
+    RECORDING MODE IS F.
+01  PAR-CNT-REC.
+    05  PAR-EVEN-CNT        PIC 9(6).
+    05  PAR-ODD-CNT         PIC 9(6).
+    05  PAR-TOTAL-CNT       PIC 9(6).
+FD  SUMMARY-OUT
+    RECORDING MODE IS F.
+01  SUMMARY-LINE            PIC X(80).
+    WORKING-STORAGE SECTION.
+        77 WS-THR-STATUS    PIC XX.
+        77 WS-SGN-STATUS    PIC XX.
+        77 WS-PAR-STATUS    PIC XX.
+        77 WS-RPT-STATUS    PIC XX.
+        77 WS-RUN-DATE      PIC 9(8).
+        77 WS-THR-FOUND-SW  PIC X VALUE "N".
+            88 WS-THR-FOUND         VALUE "Y".
+        77 WS-SGN-FOUND-SW  PIC X VALUE "N".
+            88 WS-SGN-FOUND         VALUE "Y".
+        77 WS-PAR-FOUND-SW  PIC X VALUE "N".
+            88 WS-PAR-FOUND         VALUE "Y".
+        77 WS-THR-IDX       PIC 9(2).
+
+01  WS-REPORT-HEADER-1.
+    05  FILLER              PIC X(30) VALUE
+        "END OF DAY SUMMARY REPORT".
+    05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+    05  H1-RUN-DATE         PIC 9999/99/99.
+01  WS-REPORT-BLANK         PIC X(80) VALUE SPACES.
+01  WS-REPORT-SECTION.
+    05  FILLER              PIC X(40) VALUE ALL "-".
+01  WS-REPORT-TITLE.
+    05  RT-TITLE            PIC X(40).
+01  WS-REPORT-DETAIL.
+    05  D-LABEL             PIC X(30).
+    05  D-COUNT             PIC ZZZ,ZZ9.
+01  WS-REPORT-MISSING.
+    05  M-LABEL             PIC X(40).
+    05  FILLER              PIC X(24) VALUE "NO DATA -- NOT RUN TODAY".
+PROCEDURE DIVISION.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    OPEN OUTPUT SUMMARY-OUT.
+
+    PERFORM A-READ-THRESH.
+    PERFORM A-READ-SIGN.
+    PERFORM A-READ-PARITY.
+
+    MOVE WS-RUN-DATE TO H1-RUN-DATE.
+    WRITE SUMMARY-LINE FROM WS-REPORT-HEADER-1.
+    WRITE SUMMARY-LINE FROM WS-REPORT-BLANK.
+
+    PERFORM B-WRITE-THRESH-SECTION.
+    WRITE SUMMARY-LINE FROM WS-REPORT-BLANK.
+    PERFORM B-WRITE-SIGN-SECTION.
+    WRITE SUMMARY-LINE FROM WS-REPORT-BLANK.
+    PERFORM B-WRITE-PARITY-SECTION.
+
+    CLOSE SUMMARY-OUT.
+    GOBACK.
+
+A-READ-THRESH.
+*>  Each counts extract is produced by its own program once per run,
+*>  so a missing file just means that classifier didn't run today --
+*>  not an error worth aborting the whole summary over.
+    OPEN INPUT THRESH-CNTS-IN.
+    IF WS-THR-STATUS = "00"
+        READ THRESH-CNTS-IN
+            AT END
+                CONTINUE
+            NOT AT END
+                SET WS-THR-FOUND TO TRUE
+        END-READ
+        CLOSE THRESH-CNTS-IN
+    END-IF.
+
+A-READ-SIGN.
+    OPEN INPUT SIGN-CNTS-IN.
+    IF WS-SGN-STATUS = "00"
+        READ SIGN-CNTS-IN
+            AT END
+                CONTINUE
+            NOT AT END
+                SET WS-SGN-FOUND TO TRUE
+        END-READ
+        CLOSE SIGN-CNTS-IN
+    END-IF.
+
+A-READ-PARITY.
+    OPEN INPUT PARITY-CNTS-IN.
+    IF WS-PAR-STATUS = "00"
+        READ PARITY-CNTS-IN
+            AT END
+                CONTINUE
+            NOT AT END
+                SET WS-PAR-FOUND TO TRUE
+        END-READ
+        CLOSE PARITY-CNTS-IN
+    END-IF.
+
+B-WRITE-THRESH-SECTION.
+    MOVE "THRESHOLD CLASSIFIER (ZADANIE1)" TO RT-TITLE.
+    WRITE SUMMARY-LINE FROM WS-REPORT-TITLE.
+    WRITE SUMMARY-LINE FROM WS-REPORT-SECTION.
+    IF WS-THR-FOUND
+        PERFORM VARYING WS-THR-IDX FROM 1 BY 1
+            UNTIL WS-THR-IDX > THR-BAND-COUNT
+            MOVE THR-BAND-LABEL(WS-THR-IDX) TO D-LABEL
+            MOVE THR-BAND-CNT(WS-THR-IDX)   TO D-COUNT
+            WRITE SUMMARY-LINE FROM WS-REPORT-DETAIL
+        END-PERFORM
+        MOVE "TOTAL RECORDS" TO D-LABEL
+        MOVE THR-TOTAL-CNT TO D-COUNT
+        WRITE SUMMARY-LINE FROM WS-REPORT-DETAIL
+    ELSE
+        MOVE "THRESHOLD CLASSIFIER" TO M-LABEL
+        WRITE SUMMARY-LINE FROM WS-REPORT-MISSING
+    END-IF.
+
+B-WRITE-SIGN-SECTION.
+    MOVE "SIGN CLASSIFIER (ZADANIE2)" TO RT-TITLE.
+    WRITE SUMMARY-LINE FROM WS-REPORT-TITLE.
+    WRITE SUMMARY-LINE FROM WS-REPORT-SECTION.
+    IF WS-SGN-FOUND
+        MOVE "COUNT POSITIVE" TO D-LABEL
+        MOVE SGN-POS-CNT TO D-COUNT
+        WRITE SUMMARY-LINE FROM WS-REPORT-DETAIL
+        MOVE "COUNT NEGATIVE" TO D-LABEL
+        MOVE SGN-NEG-CNT TO D-COUNT
+        WRITE SUMMARY-LINE FROM WS-REPORT-DETAIL
+        MOVE "COUNT ZERO" TO D-LABEL
+        MOVE SGN-ZERO-CNT TO D-COUNT
+        WRITE SUMMARY-LINE FROM WS-REPORT-DETAIL
+        MOVE "COUNT OVERFLOW" TO D-LABEL
+        MOVE SGN-OVF-CNT TO D-COUNT
+        WRITE SUMMARY-LINE FROM WS-REPORT-DETAIL
+        MOVE "TOTAL RECORDS" TO D-LABEL
+        MOVE SGN-TOTAL-CNT TO D-COUNT
+        WRITE SUMMARY-LINE FROM WS-REPORT-DETAIL
+    ELSE
+        MOVE "SIGN CLASSIFIER" TO M-LABEL
+        WRITE SUMMARY-LINE FROM WS-REPORT-MISSING
+    END-IF.
+
+B-WRITE-PARITY-SECTION.
+    MOVE "PARITY CHECKER (ZADANIE3)" TO RT-TITLE.
+    WRITE SUMMARY-LINE FROM WS-REPORT-TITLE.
+    WRITE SUMMARY-LINE FROM WS-REPORT-SECTION.
+    IF WS-PAR-FOUND
+        MOVE "COUNT EVEN" TO D-LABEL
+        MOVE PAR-EVEN-CNT TO D-COUNT
+        WRITE SUMMARY-LINE FROM WS-REPORT-DETAIL
+        MOVE "COUNT ODD" TO D-LABEL
+        MOVE PAR-ODD-CNT TO D-COUNT
+        WRITE SUMMARY-LINE FROM WS-REPORT-DETAIL
+        MOVE "TOTAL RECORDS" TO D-LABEL
+        MOVE PAR-TOTAL-CNT TO D-COUNT
+        WRITE SUMMARY-LINE FROM WS-REPORT-DETAIL
+    ELSE
+        MOVE "PARITY CHECKER" TO M-LABEL
+        WRITE SUMMARY-LINE FROM WS-REPORT-MISSING
+    END-IF.
