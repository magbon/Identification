@@ -1,19 +1,169 @@
-* obliczy i wypisze na ekran sumę kwadratów liczb od 1 do 20
+*> obliczy i wypisze na ekran sumę kwadratów liczb od 1 do 20
 IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
+PROGRAM-ID. ZADANIE7.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-OUT ASSIGN TO "SQRAUDIT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+*>  Keyed by run-date so a specific day's total can be looked up
+*>  directly instead of scanning the whole control file -- see
+*>  D-WRITE-CONTROL-TOTAL.
+    SELECT CONTROL-FILE ASSIGN TO "SQRCTL"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CTL-RUN-DATE
+        FILE STATUS IS WS-CTL-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-OUT
+    RECORDING MODE IS F.
+01  AUDIT-REC.
+    05  AUDIT-RUN-ID        PIC 9(8).
+    05  AUDIT-SEP1          PIC X.
+    05  AUDIT-ITER          PIC 9(3).
+    05  AUDIT-SEP2          PIC X.
+    05  AUDIT-VAL1          PIC 9(3).
+    05  AUDIT-SEP3          PIC X.
+    05  AUDIT-VAL2          PIC 9(10).
+    05  AUDIT-SEP4          PIC X.
+    05  AUDIT-TIMESTAMP     PIC 9(8).
+FD  CONTROL-FILE.
+01  CTL-REC.
+    05  CTL-RUN-DATE        PIC 9(8).
+    05  CTL-LIMIT           PIC 9(3).
+    05  CTL-TOTAL           PIC 9(10).
     WORKING-STORAGE SECTION.
 
-         01 VAL1 PIC 9(2) VALUE 1. 
-         01 VAL2 PIC 9(3) VALUE 0. 
-        
+         COPY VAL1VAL2.
+
+         77 WS-LIMIT         PIC 9(3) VALUE 20.
+         77 WS-CONTROL-TOTAL PIC 9(9).
+         77 WS-AUDIT-STATUS  PIC XX.
+         77 WS-CTL-STATUS    PIC XX.
+         77 WS-RUN-ID        PIC 9(8).
+         77 WS-RUN-TIME      PIC 9(8).
+         77 WS-ITER-CNT      PIC 9(3) VALUE 0.
+
+*>  Buffers audit records for a batch of iterations instead of
+*>  issuing one WRITE per iteration -- on a high-volume range, a
+*>  WRITE for every single number adds up to a lot of physical I/O
+*>  for no benefit over flushing the same records a hundred at a
+*>  time. Flushed whenever it fills, and again at the end of the run
+*>  so nothing is left buffered and unwritten.
+01  WS-AUDIT-BUFFER.
+    05  WS-AUDIT-BUF-CNT    PIC 9(3) VALUE 0.
+    05  WS-AUDIT-ENTRY OCCURS 100 TIMES INDEXED BY WS-AUDIT-IDX.
+        10  WS-AUDIT-B-ITER PIC 9(3).
+        10  WS-AUDIT-B-VAL1 PIC 9(3).
+        10  WS-AUDIT-B-VAL2 PIC 9(10).
+        10  WS-AUDIT-B-TIME PIC 9(8).
+
 PROCEDURE DIVISION.
-   
 
-    
    A-PARA.
-        PERFORM B-PARA 20 TIMES.
-   STOP RUN.
-   
-   B-PARA.
-		COMPUTE VAL2 = VAL1 * VAL1 + VAL2
\ No newline at end of file
+        PERFORM A-RUN-HEADER.
+        MOVE 1 TO VAL1.
+        MOVE ZERO TO VAL2.
+        OPEN OUTPUT AUDIT-OUT.
+*>  High-volume hot loop -- driven by an in-line PERFORM UNTIL
+*>  straight off VAL1/WS-LIMIT rather than a CALL per iteration, so a
+*>  large range doesn't pay an external-subprogram CALL on every
+*>  single number. The shared TRY-FOR routine stays available for
+*>  callers with small, fixed iteration counts (see cookbook/likeFor.cbl).
+        PERFORM UNTIL VAL1 > WS-LIMIT
+            COMPUTE VAL2 = VAL1 * VAL1 + VAL2
+            ADD 1 TO WS-ITER-CNT
+            PERFORM D-WRITE-AUDIT
+            ADD 1 TO VAL1
+        END-PERFORM.
+        PERFORM A-FLUSH-AUDIT.
+        CLOSE AUDIT-OUT.
+        PERFORM C-CONTROL-CHECK.
+        PERFORM D-WRITE-CONTROL-TOTAL.
+   GOBACK.
+
+A-RUN-HEADER.
+*>  Tags this run's console output with a run-id and timestamp so
+*>  several jobs' SYSOUT can still be told apart once bundled together.
+    ACCEPT WS-RUN-ID FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    DISPLAY "===== ZADANIE7 RUN-ID " WS-RUN-ID "-" WS-RUN-TIME
+        " =====".
+    CALL "RUNLOG" USING "ZADANIE7" WS-RUN-ID WS-RUN-TIME.
+
+D-WRITE-AUDIT.
+*>  One audit record per iteration (run-id, iteration, both running
+*>  values, timestamp) so an after-the-fact review can see exactly
+*>  how the total was built up, not just the final number -- held in
+*>  WS-AUDIT-BUFFER and flushed in batches rather than WRITTEN here
+*>  directly, see WS-AUDIT-BUFFER's definition above.
+    ADD 1 TO WS-AUDIT-BUF-CNT.
+    SET WS-AUDIT-IDX TO WS-AUDIT-BUF-CNT.
+    MOVE WS-ITER-CNT TO WS-AUDIT-B-ITER(WS-AUDIT-IDX).
+    MOVE VAL1 TO WS-AUDIT-B-VAL1(WS-AUDIT-IDX).
+    MOVE VAL2 TO WS-AUDIT-B-VAL2(WS-AUDIT-IDX).
+    ACCEPT WS-AUDIT-B-TIME(WS-AUDIT-IDX) FROM TIME.
+    IF WS-AUDIT-BUF-CNT = 100
+        PERFORM A-FLUSH-AUDIT
+    END-IF.
+
+A-FLUSH-AUDIT.
+*>  Writes every buffered audit entry and empties the buffer. A no-op
+*>  when nothing is buffered, so callers can PERFORM this freely at
+*>  every point the loop already pauses (a full buffer, the run's
+*>  end) without checking first.
+    PERFORM VARYING WS-AUDIT-IDX FROM 1 BY 1
+        UNTIL WS-AUDIT-IDX > WS-AUDIT-BUF-CNT
+        MOVE WS-RUN-ID TO AUDIT-RUN-ID
+        MOVE SPACE TO AUDIT-SEP1
+        MOVE WS-AUDIT-B-ITER(WS-AUDIT-IDX) TO AUDIT-ITER
+        MOVE SPACE TO AUDIT-SEP2
+        MOVE WS-AUDIT-B-VAL1(WS-AUDIT-IDX) TO AUDIT-VAL1
+        MOVE SPACE TO AUDIT-SEP3
+        MOVE WS-AUDIT-B-VAL2(WS-AUDIT-IDX) TO AUDIT-VAL2
+        MOVE SPACE TO AUDIT-SEP4
+        MOVE WS-AUDIT-B-TIME(WS-AUDIT-IDX) TO AUDIT-TIMESTAMP
+        WRITE AUDIT-REC
+    END-PERFORM.
+    MOVE 0 TO WS-AUDIT-BUF-CNT.
+
+C-CONTROL-CHECK.
+*>  Independent closed-form sum-of-squares (n(n+1)(2n+1)/6) computed
+*>  alongside the running loop total, so a computation error is
+*>  caught here rather than downstream.
+    COMPUTE WS-CONTROL-TOTAL =
+        WS-LIMIT * (WS-LIMIT + 1) * ((2 * WS-LIMIT) + 1) / 6.
+    IF WS-CONTROL-TOTAL NOT = VAL2
+        DISPLAY "CONTROL TOTAL MISMATCH: LOOP TOTAL " VAL2
+            " CONTROL TOTAL " WS-CONTROL-TOTAL
+    ELSE
+        DISPLAY "CONTROL TOTAL OK: " WS-CONTROL-TOTAL
+    END-IF.
+
+D-WRITE-CONTROL-TOTAL.
+*>  Keeps today's final sum-of-squares total in an indexed control
+*>  file keyed by run-date, so month-end reporting can look a
+*>  specific day's total up directly instead of scanning a whole
+*>  sequential file to find it. OPEN I-O fails with a not-found
+*>  status the very first time, since there is no control file yet --
+*>  that case falls back to OPEN OUTPUT to create it. A second run on
+*>  the same date REWRITEs its existing record instead of adding a
+*>  duplicate key.
+    OPEN I-O CONTROL-FILE.
+    IF WS-CTL-STATUS NOT = "00"
+        OPEN OUTPUT CONTROL-FILE
+        CLOSE CONTROL-FILE
+        OPEN I-O CONTROL-FILE
+    END-IF.
+    MOVE WS-RUN-ID TO CTL-RUN-DATE.
+    MOVE WS-LIMIT TO CTL-LIMIT.
+    MOVE VAL2 TO CTL-TOTAL.
+    READ CONTROL-FILE
+        INVALID KEY
+            WRITE CTL-REC
+        NOT INVALID KEY
+            REWRITE CTL-REC
+    END-READ.
+    CLOSE CONTROL-FILE.
